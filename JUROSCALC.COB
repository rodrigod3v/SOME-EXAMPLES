@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: CALCULO DE JUROS/PERCENTUAL REUTILIZAVEL, GENERALIZADO
+      *          A PARTIR DO COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2 DE
+      *          COMPUTE.cbl: RESULTADO = BASE * (TAXA / 100) * FATOR,
+      *          COM ARREDONDAMENTO E ON SIZE ERROR EXPLICITOS, PARA
+      *          QUALQUER PROGRAMA (FINAN2, FUTUROS CALCULOS DE
+      *          IMPOSTO) CHAMAR COM SUA PROPRIA BASE/TAXA/FATOR EM VEZ
+      *          DE ESCREVER O PROPRIO COMPUTE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JUROSCALC.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+         COPY JUROSPARM.
+
+       PROCEDURE DIVISION USING JC-BASE JC-TAXA JC-FATOR
+                                 JC-RESULTADO JC-STATUS.
+       MAIN-PROCEDURE.
+           SET JC-CALCULO-OK TO TRUE
+
+           COMPUTE JC-RESULTADO ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   = JC-BASE * (JC-TAXA / 100) * JC-FATOR
+               ON SIZE ERROR
+                   SET JC-CALCULO-ERRO TO TRUE
+                   MOVE ZEROS TO JC-RESULTADO
+           END-COMPUTE
+
+           GOBACK.
+
+       END PROGRAM JUROSCALC.
