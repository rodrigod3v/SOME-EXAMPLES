@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: JOB NOTURNO QUE SEQUENCIA NOTAS, FINAN2 E EVALUATE2
+      *          COMO PASSOS NUMERADOS DE UM UNICO JOB, CONFERINDO O
+      *          CONDITION CODE (RETURN-CODE) DE CADA PASSO ANTES DE
+      *          INICIAR O PROXIMO, EM VEZ DE RODAR OS TRES PROGRAMAS
+      *          SEPARADAMENTE NA MAO UM DE CADA VEZ.
+      * Tectonics: cobc
+      *    Antes de rodar, compile NOTAS, FINAN2 e EVALUATE2 (e o
+      *    RUNCTL que os tres tambem chamam) no mesmo diretorio, cada
+      *    um gerando um modulo .so com o nome do seu PROGRAM-ID (veja
+      *    o comentario Tectonics de TESTINSPECT.COB e
+      *    FINANWITHOCCURS.COB), pois e por esse nome que o CALL
+      *    dinamico do GnuCOBOL procura o modulo em tempo de execucao:
+      *        cobc -o NOTAS.so    TESTINSPECT.COB
+      *        cobc -o FINAN2.so   FINANWITHOCCURS.COB
+      *        cobc EVALUATE2.COB
+      *        cobc RUNCTL.COB
+      *        cobc JOBNOTURNO.COB
+      *        cobcrun JOBNOTURNO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBNOTURNO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 WS-JOB-NOME               PIC X(08) VALUE 'NOTURNO'.
+         01 WS-DIA-SEMANA-JOB         PIC X(20).
+         01 WS-DIA-SEMANA-NUM         PIC 9.
+
+         01 WS-COND-CODE              PIC S9(04) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-DIA-SEMANA-JOB FROM DAY-OF-WEEK
+           MOVE WS-DIA-SEMANA-JOB(1:1) TO WS-DIA-SEMANA-NUM
+           CALL 'RUNCTL' USING WS-JOB-NOME WS-DIA-SEMANA-NUM 'I'
+
+           PERFORM PASSO-010-NOTAS
+           IF WS-COND-CODE = ZERO
+               PERFORM PASSO-020-FINAN2
+           END-IF
+           IF WS-COND-CODE = ZERO
+               PERFORM PASSO-030-EVALUATE2
+           END-IF
+
+           IF WS-COND-CODE = ZERO
+               DISPLAY 'JOB NOTURNO CONCLUIDO COM SUCESSO.'
+           ELSE
+               DISPLAY 'JOB NOTURNO INTERROMPIDO. CONDITION CODE: '
+                       WS-COND-CODE
+           END-IF
+
+           CALL 'RUNCTL' USING WS-JOB-NOME WS-DIA-SEMANA-NUM 'C'
+           MOVE WS-COND-CODE TO RETURN-CODE
+           GOBACK.
+
+       PASSO-010-NOTAS.
+      *    Passo 1: carimbo/classificacao de data do dia (NOTAS).
+           DISPLAY 'PASSO 010 - NOTAS'
+           CALL 'NOTAS'
+           MOVE RETURN-CODE TO WS-COND-CODE
+           IF WS-COND-CODE NOT = ZERO
+               DISPLAY 'PASSO 010 (NOTAS) FALHOU. CONDITION CODE: '
+                       WS-COND-CODE
+           END-IF
+           .
+
+       PASSO-020-FINAN2.
+      *    Passo 2: processamento de financiamentos (FINAN2); so roda
+      *    se o passo anterior nao tiver falhado. Avisa o FINAN2 por
+      *    variavel de ambiente que esta execucao e em lote, para ele
+      *    ir direto ao processamento do arquivo de transacoes em vez
+      *    de abrir o menu interativo e travar esperando um ACCEPT.
+           DISPLAY 'PASSO 020 - FINAN2'
+           DISPLAY 'FINAN2-MODO' UPON ENVIRONMENT-NAME
+           DISPLAY 'LOTE'        UPON ENVIRONMENT-VALUE
+           CALL 'FINAN2'
+           MOVE RETURN-CODE TO WS-COND-CODE
+           IF WS-COND-CODE NOT = ZERO
+               DISPLAY 'PASSO 020 (FINAN2) FALHOU. CONDITION CODE: '
+                       WS-COND-CODE
+           END-IF
+           .
+
+       PASSO-030-EVALUATE2.
+      *    Passo 3: classificacao diaria (EVALUATE2); so roda se os
+      *    passos anteriores nao tiverem falhado. Mesmo aviso de modo
+      *    lote do passo 2, para o EVALUATE2 nao travar em ACCEPT.
+           DISPLAY 'PASSO 030 - EVALUATE2'
+           DISPLAY 'EVALUATE2-MODO' UPON ENVIRONMENT-NAME
+           DISPLAY 'LOTE'           UPON ENVIRONMENT-VALUE
+           CALL 'EVALUATE2'
+           MOVE RETURN-CODE TO WS-COND-CODE
+           IF WS-COND-CODE NOT = ZERO
+               DISPLAY 'PASSO 030 (EVALUATE2) FALHOU. CONDITION CODE: '
+                       WS-COND-CODE
+           END-IF
+           .
+
+       END PROGRAM JOBNOTURNO.
