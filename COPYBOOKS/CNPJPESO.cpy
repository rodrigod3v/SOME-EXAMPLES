@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: tabela de pesos do modulo 11 do CNPJ, usada por
+      *          VALIDA-CNPJ em CADPF para calcular os dois digitos
+      *          verificadores da variante PJ do cadastro. Os pesos do
+      *          2o digito sao 6,5,4,3,2,9,8,7,6,5,4,3,2 (13 posicoes);
+      *          os pesos do 1o digito sao os mesmos a partir da 2a
+      *          posicao (5,4,3,2,9,8,7,6,5,4,3,2 - 12 posicoes).
+      ******************************************************************
+       01 WS-TAB-PESO-CNPJ-LIT PIC X(26)
+           VALUE '06050403020908070605040302'.
+       01 WS-TAB-PESO-CNPJ REDEFINES WS-TAB-PESO-CNPJ-LIT.
+           05 WS-TAB-PESO-CNPJ-OCR PIC 99 OCCURS 13 TIMES.
