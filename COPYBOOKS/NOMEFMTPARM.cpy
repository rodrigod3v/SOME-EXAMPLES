@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: LINKAGE parameters for the NOMEFMT name-formatting
+      *          subprogram. Caller passes a first/last name pair (the
+      *          CADASTRO-PF WS-PRIMEIRO-NOME/WS-ULTIMO-NOME shape) and
+      *          gets back a single trimmed, single-spaced full name
+      *          ready to print on a report, label, or screen.
+      ******************************************************************
+       01 NF-PRIMEIRO-NOME                   PIC X(20).
+       01 NF-ULTIMO-NOME                     PIC X(20).
+       01 NF-NOME-COMPLETO                   PIC X(41).
