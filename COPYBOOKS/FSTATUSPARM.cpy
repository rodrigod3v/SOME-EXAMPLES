@@ -0,0 +1,10 @@
+       01 FS-CODIGO                          PIC X(02).
+       01 FS-CATEGORIA                       PIC X(01).
+           88 FS-OK                                  VALUE '0'.
+           88 FS-FIM-DE-ARQUIVO                      VALUE '1'.
+           88 FS-CHAVE-DUPLICADA                     VALUE '2'.
+           88 FS-REGISTRO-NAO-ENCONTRADO              VALUE '3'.
+           88 FS-ARQUIVO-NAO-EXISTE                  VALUE '4'.
+           88 FS-ERRO-DE-IO                          VALUE '5'.
+           88 FS-ERRO-DE-SEQUENCIA                   VALUE '6'.
+       01 FS-MENSAGEM                        PIC X(40).
