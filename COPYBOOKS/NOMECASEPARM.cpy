@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: LINKAGE parameters for the NOMECASE proper-case
+      *          subprogram. Caller passes a name typed in any casing
+      *          and gets back the same text with the first letter of
+      *          each word upper-case and the rest lower-case, sized
+      *          X(40) so it fits WS-PRIMEIRO-NOME/WS-ULTIMO-NOME and
+      *          also the longer WS-RAZAO-SOCIAL/WS-REPRESENTANTE-LEGAL.
+      ******************************************************************
+       01 NC-NOME-ENTRADA                    PIC X(40).
+       01 NC-NOME-SAIDA                      PIC X(40).
