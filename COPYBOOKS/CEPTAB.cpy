@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: tabela de CEPs conhecidos (prefixo de 5 digitos) usada
+      *          por CADPF para auto-preencher rua/bairro/cidade/UF na
+      *          digitacao de endereco, evitando erro de digitacao e
+      *          nome de cidade inconsistente entre cadastros.
+      ******************************************************************
+       01 WS-TAB-CEPS.
+           05 FILLER PIC X(52) VALUE
+              '01310AV PAULISTA    BELA VISTA     SAO PAULO      SP'.
+           05 FILLER PIC X(52) VALUE
+              '20040RUA 1 DE MARCO CENTRO         RIO DE JANEIRO RJ'.
+           05 FILLER PIC X(52) VALUE
+              '30130RUA DA BAHIA   CENTRO         BELO HORIZONTE MG'.
+           05 FILLER PIC X(52) VALUE
+              '70040SCS QUADRA 02  ASA SUL        BRASILIA       DF'.
+           05 FILLER PIC X(52) VALUE
+              '80010RUA XV NOVEMBROCENTRO         CURITIBA       PR'.
+       01 WS-TAB-CEPS-RED REDEFINES WS-TAB-CEPS.
+           05 WS-TAB-CEP-OCR OCCURS 5 TIMES.
+               10 WS-TAB-CEP-PREFIXO        PIC X(05).
+               10 WS-TAB-CEP-RUA            PIC X(15).
+               10 WS-TAB-CEP-BAIRRO         PIC X(15).
+               10 WS-TAB-CEP-CIDADE         PIC X(15).
+               10 WS-TAB-CEP-UF             PIC X(02).
