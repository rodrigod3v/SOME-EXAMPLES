@@ -0,0 +1,5 @@
+       01 PS-STATUS-ATUAL                    PIC X(01).
+       01 PS-STATUS-NOVO                     PIC X(01).
+       01 PS-TRANSICAO-VALIDA                PIC X(01).
+           88 PS-TRANSICAO-E-VALIDA                  VALUE 'S'.
+           88 PS-TRANSICAO-E-INVALIDA                VALUE 'N'.
