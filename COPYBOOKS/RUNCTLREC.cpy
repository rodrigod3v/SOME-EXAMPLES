@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: FD record layout for the batch run-control file
+      *          (RUNCTL.DAT). One row per batch-job start, so an
+      *          interrupted night's processing can be traced back to
+      *          exactly which run/day it was supposed to cover.
+      ******************************************************************
+           03 RC-JOB-NAME                    PIC X(08).
+           03 RC-DATA-EXECUCAO               PIC 9(08).
+           03 RC-HORA-INICIO                 PIC 9(08).
+           03 RC-DIA-SEMANA                  PIC 9(01).
+           03 RC-STATUS                      PIC X(01).
+               88 RC-EM-ANDAMENTO                VALUE 'I'.
+               88 RC-CONCLUIDO                   VALUE 'C'.
