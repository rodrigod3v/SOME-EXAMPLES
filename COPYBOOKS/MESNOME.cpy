@@ -0,0 +1,19 @@
+      *> Author: RODRIGO ORLANDO
+      *> Purpose: TABELA DE NOMES DE MES (01-12), COMPARTILHADA ENTRE
+      *>          NOTAS E EVALUATE2, PARA NAO HAVER UM DISPLAY LITERAL
+      *>          DE NOME DE MES EM CADA PROGRAMA.
+       01 WS-TAB-MESES.
+           05 FILLER                     PIC X(15) VALUE 'JANEIRO'.
+           05 FILLER                     PIC X(15) VALUE 'FEVEREIRO'.
+           05 FILLER                     PIC X(15) VALUE 'MARCO'.
+           05 FILLER                     PIC X(15) VALUE 'ABRIL'.
+           05 FILLER                     PIC X(15) VALUE 'MAIO'.
+           05 FILLER                     PIC X(15) VALUE 'JUNHO'.
+           05 FILLER                     PIC X(15) VALUE 'JULHO'.
+           05 FILLER                     PIC X(15) VALUE 'AGOSTO'.
+           05 FILLER                     PIC X(15) VALUE 'SETEMBRO'.
+           05 FILLER                     PIC X(15) VALUE 'OUTUBRO'.
+           05 FILLER                     PIC X(15) VALUE 'NOVEMBRO'.
+           05 FILLER                     PIC X(15) VALUE 'DEZEMBRO'.
+       01 WS-TAB-MESES-RED REDEFINES WS-TAB-MESES.
+           05 WS-TAB-MES-NOME            PIC X(15) OCCURS 12 TIMES.
