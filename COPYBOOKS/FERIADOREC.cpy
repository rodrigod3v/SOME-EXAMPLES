@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: FD record layout for the business-day/holiday
+      *          calendar file (FERIADO.DAT). One row per bank holiday,
+      *          keyed by the date itself (AAAAMMDD) so date routines
+      *          can READ it directly to know if a computed due date
+      *          falls on a non-business day.
+      ******************************************************************
+           03 FD-DATA-FERIADO                PIC 9(08).
+           03 FD-DESCR-FERIADO               PIC X(30).
