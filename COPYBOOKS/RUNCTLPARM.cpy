@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: LINKAGE parameters for the RUNCTL batch run-control
+      *          writer. Caller passes its job name and the
+      *          day-of-week it already captured via
+      *          ACCEPT ... FROM DAY-OF-WEEK (the technique introduced
+      *          in ACCEPT1.cbl).
+      ******************************************************************
+       01 RC-PARM-JOB-NAME                   PIC X(08).
+       01 RC-PARM-DIA-SEMANA                 PIC 9(01).
+       01 RC-PARM-MODO                       PIC X(01).
+           88 RC-PARM-INICIO                     VALUE 'I'.
+           88 RC-PARM-FIM                        VALUE 'C'.
