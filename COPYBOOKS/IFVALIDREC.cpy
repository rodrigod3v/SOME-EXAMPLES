@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: registro de transacao de entrada para o lote de
+      *          validacao do IFELSEORELSE (IFVALID.DAT) - um registro
+      *          por linha do arquivo, com a chave do registro e os
+      *          campos que alimentam a cadeia de edits de VALIDAEDIT.
+      ******************************************************************
+           03 IV-CHAVE                       PIC 9(07).
+           03 IV-LINHA                       PIC 9.
+           03 IV-CODIGO                      PIC 9.
+           03 IV-CAMPO                       PIC 99.
+           03 IV-DADO                        PIC 99.
+           03 IV-NUM-2                       PIC S9(04)V99.
