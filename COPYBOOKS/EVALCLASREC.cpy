@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: FD record layout for the classification transaction
+      *          file (EVALCLAS.DAT) written by EVALUATE2 at the end
+      *          of every run, so the month/status/day classification
+      *          done on screen also feeds a downstream report instead
+      *          of evaporating at STOP RUN.
+      ******************************************************************
+           03 EC-MES                         PIC 9(02).
+           03 EC-STATUS                      PIC 9(02).
+           03 EC-DIA                         PIC 9(02).
+           03 EC-DATA-EXECUCAO               PIC 9(08).
+           03 EC-HORA-EXECUCAO               PIC 9(08).
