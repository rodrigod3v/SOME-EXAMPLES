@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: tabela dos codigos DDD (discagem direta a distancia)
+      *          validos no Brasil, usada por CADPF para barrar um
+      *          WS-DDD inventado ou digitado errado antes de gravar o
+      *          cadastro.
+      ******************************************************************
+       01 WS-TAB-DDDS.
+           05 FILLER PIC X(20) VALUE '11121314151617181921'.
+           05 FILLER PIC X(20) VALUE '22242728313233343537'.
+           05 FILLER PIC X(20) VALUE '38414243444546474849'.
+           05 FILLER PIC X(20) VALUE '51535455616263646566'.
+           05 FILLER PIC X(20) VALUE '67686971737475777981'.
+           05 FILLER PIC X(20) VALUE '82838485868788899192'.
+           05 FILLER PIC X(14) VALUE '93949596979899'.
+       01 WS-TAB-DDDS-RED REDEFINES WS-TAB-DDDS.
+           05 WS-TAB-DDD-OCR PIC 99 OCCURS 67 TIMES.
