@@ -0,0 +1,7 @@
+*>****************************************************************
+*> Author: RODRIGO ORLANDO
+*> Purpose: FD record layout for the daily transaction file read by
+*>          DEMONSTRA (soma.COB) to build a control total - one
+*>          amount per line.
+*>****************************************************************
+    03 ST-VALOR                       PIC 9(08)V99.
