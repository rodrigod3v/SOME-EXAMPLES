@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: FD record layout for the status-category lookup file
+      *          (STATUSCAT.DAT) used by EVALUATE2's WS-STATUS
+      *          classification. Keyed by the status code itself, so
+      *          the back office can add/rename a category by editing
+      *          the file instead of the program.
+      ******************************************************************
+           03 FD-STATUS-COD                  PIC 9(02).
+           03 FD-STATUS-DESC                 PIC X(15).
