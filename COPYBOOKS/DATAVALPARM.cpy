@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: LINKAGE parameters for the VALDATA date-validation
+      *          subprogram. Caller passes a day/month/year and gets
+      *          back DV-DATA-VALIDA (S/N) saying whether that date
+      *          actually exists (day-range-by-month plus leap-year
+      *          check on the year).
+      ******************************************************************
+       01 DV-DIA                             PIC 9(02).
+       01 DV-MES                             PIC 9(02).
+       01 DV-ANO                             PIC 9(04).
+       01 DV-DATA-VALIDA                     PIC X(01).
+           88 DV-DATA-E-VALIDA                   VALUE 'S'.
+           88 DV-DATA-E-INVALIDA                 VALUE 'N'.
