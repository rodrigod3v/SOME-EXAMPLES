@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: LINKAGE parameters for the CONVDATA date-format
+      *          conversion subprogram. Converts between the
+      *          DD/MM/AAAA layout used to display a date to an
+      *          operator and the sortable AAAAMMDD form needed for a
+      *          file key.
+      ******************************************************************
+       01 CD-SENTIDO                         PIC X(01).
+           88 CD-PARA-AAAAMMDD                   VALUE 'C'.
+           88 CD-PARA-DDMMAAAA                   VALUE 'D'.
+       01 CD-DIA                             PIC 9(02).
+       01 CD-MES                             PIC 9(02).
+       01 CD-ANO                             PIC 9(04).
+       01 CD-DATA-AAAAMMDD                   PIC 9(08).
