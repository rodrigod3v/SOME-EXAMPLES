@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: registro de transacao de entrada para o modo em lote
+      *          do FINAN2 (um contrato novo por linha do arquivo).
+      ******************************************************************
+           03 LT-NUM-CONTRATO        PIC 9(08).
+           03 LT-CLIENTE             PIC X(20).
+           03 LT-OBJETO              PIC X(20).
+           03 LT-VALOR               PIC 9(06)V99.
+           03 LT-TAXA-JUROS          PIC 9(02)V9(04).
+           03 LT-METODO-AMORT        PIC X(01).
+           03 LT-NUM-PARCELAS        PIC 99.
+           03 LT-1A-VENCTO           PIC 9(08).
