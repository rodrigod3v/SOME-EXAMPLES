@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: tabela de prazo maximo de parcelas por tipo de objeto
+      *          financiado, usada pelo FINAN2 para validar
+      *          WS-NUM-PARCELAS antes de gerar o contrato.
+      ******************************************************************
+       01 WS-TAB-MAX-PARCELAS.
+           05 FILLER            PIC X(22) VALUE 'VEICULO         360'.
+           05 FILLER            PIC X(22) VALUE 'IMOVEL           420'.
+           05 FILLER            PIC X(22) VALUE 'ELETRODOMESTICO  024'.
+           05 FILLER            PIC X(22) VALUE 'ELETRONICO       018'.
+           05 FILLER            PIC X(22) VALUE 'MOVEL            012'.
+           05 FILLER            PIC X(22) VALUE 'OUTROS           024'.
+       01 WS-TAB-MAX-PARC-RED REDEFINES WS-TAB-MAX-PARCELAS.
+           05 WS-TAB-MAX-OCR OCCURS 6 TIMES.
+               10 WS-TAB-OBJETO         PIC X(17).
+               10 WS-TAB-MAX-PRAZO      PIC 999.
