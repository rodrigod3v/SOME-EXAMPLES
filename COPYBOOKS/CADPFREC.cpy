@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: FD record layout for the CADASTRO-PF customer master
+      *          file (CADPF.DAT), keyed by FD-CAD-COD-CLIENTE. Mirrors
+      *          the CADASTRO-PF layout in AULA 44/LAYOUT001.cpy field
+      *          for field (FD- prefix, same as FINANREC.cpy) so the
+      *          file record and the WORKING-STORAGE layout never
+      *          drift apart.
+      ******************************************************************
+           03 FD-CAD-COD-CLIENTE      PIC 9(06).
+           03 FD-TIPO-PESSOA                  PIC X(01).
+               88 FD-PESSOA-FISICA                 VALUE 'F'.
+               88 FD-PESSOA-JURIDICA               VALUE 'J'.
+           03 FD-CPF                          PIC 9(11).
+           03 FD-NOME.
+              05 FD-PRIMEIRO-NOME                PIC X(20).
+              05 FD-ULTIMO-NOME                  PIC X(20).
+           03 FD-TELEFONE.
+              05 FD-PAIS                         PIC 99.
+              05 FD-DDD                          PIC 99.
+              05 FD-PREFIXO                      PIC 9(05).
+              05 FD-SUFIXO                       PIC 9(04).
+           03 FD-ENDERECO.
+              05 FD-RUA                          PIC X(15).
+              05 FD-BAIRRO                       PIC X(15).
+              05 FD-CIDADE                       PIC X(15).
+              05 FD-UF                           PIC XX.
+              05 FD-CEP.
+                 07 FD-CEP-1                     PIC X(05).
+                 07 FD-CEP-2                     PIC X(03).
+           03 FD-NACIONALIDADE                   PIC X(20).
+           03 FD-PROFISSAO                       PIC X(20).
+           03 FD-DADOS-PJ.
+              05 FD-CNPJ                          PIC 9(14).
+              05 FD-RAZAO-SOCIAL                  PIC X(40).
+              05 FD-REPRESENTANTE-LEGAL           PIC X(40).
