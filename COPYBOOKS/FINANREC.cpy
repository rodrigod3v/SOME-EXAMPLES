@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: FD record layout for the FINAN2 contract master file
+      *          (FDCONTR), keyed by FD-NUM-CONTRATO.
+      ******************************************************************
+           03 FD-NUM-CONTRATO         PIC 9(08).
+           03 FD-COD-CLIENTE          PIC 9(06).
+           03 FD-CLIENTE              PIC X(20).
+           03 FD-OBJETO               PIC X(20).
+           03 FD-VALOR                PIC 9(06)V99.
+           03 FD-TAXA-JUROS           PIC 9(02)V9(04).
+           03 FD-METODO-AMORT         PIC X(01).
+           03 FD-NUM-PARCELAS         PIC 999.
+           03 FD-STATUS-CONTRATO      PIC X(01).
+               88 FD-CONTR-ATIVO              VALUE 'A'.
+               88 FD-CONTR-CANCELADO          VALUE 'C'.
+           03 FD-MOTIVO-CANCEL        PIC 99.
+           03 FD-PARCELAS OCCURS 420 TIMES.
+               05 FD-PARC-VALOR           PIC 9(05)V99.
+               05 FD-PARC-VENCTO          PIC 9(08).
+               05 FD-PARC-STATUS          PIC X(01).
+                   88 FD-PARC-PENDENTE            VALUE 'P'.
+                   88 FD-PARC-PAGA                VALUE 'G'.
+                   88 FD-PARC-ATRASADA            VALUE 'A'.
+                   88 FD-PARC-CANCELADA           VALUE 'C'.
+                   88 FD-PARC-ESTORNADA           VALUE 'R'.
