@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: FD record layout for the CADASTRO-PF audit trail file
+      *          (AUDITCAD.DAT). One row per ADD/CHANGE/DELETE against
+      *          CADPF.DAT, carrying a before-image and an after-image
+      *          of the whole FD-CADASTRO-REC plus who/when/what
+      *          changed it. AU-IMAGEM-ANTES/AU-IMAGEM-DEPOIS are sized
+      *          to match FD-CADASTRO-REC (COPYBOOKS/CADPFREC.cpy)
+      *          exactly: 260 characters (6+1+11+40+13+55+20+20+14+40
+      *          +40, the last three added for the PJ record variant).
+      ******************************************************************
+           03 AU-DATA-HORA.
+              05 AU-DATA                         PIC 9(08).
+              05 AU-HORA                         PIC 9(08).
+           03 AU-OPERACAO                        PIC X(01).
+               88 AU-OPER-INCLUSAO                    VALUE 'A'.
+               88 AU-OPER-ALTERACAO                   VALUE 'C'.
+               88 AU-OPER-EXCLUSAO                    VALUE 'D'.
+           03 AU-USUARIO                         PIC X(08).
+           03 AU-TERMINAL                        PIC X(08).
+           03 AU-COD-CLIENTE                     PIC 9(06).
+           03 AU-IMAGEM-ANTES                    PIC X(260).
+           03 AU-ANTES-R REDEFINES AU-IMAGEM-ANTES.
+               05 AA-CAD-COD-CLIENTE      PIC 9(06).
+               05 AA-TIPO-PESSOA                  PIC X(01).
+               05 AA-CPF                          PIC 9(11).
+               05 AA-NOME.
+                  07 AA-PRIMEIRO-NOME                PIC X(20).
+                  07 AA-ULTIMO-NOME                  PIC X(20).
+               05 AA-TELEFONE.
+                  07 AA-PAIS                         PIC 99.
+                  07 AA-DDD                          PIC 99.
+                  07 AA-PREFIXO                      PIC 9(05).
+                  07 AA-SUFIXO                       PIC 9(04).
+               05 AA-ENDERECO.
+                  07 AA-RUA                          PIC X(15).
+                  07 AA-BAIRRO                       PIC X(15).
+                  07 AA-CIDADE                       PIC X(15).
+                  07 AA-UF                           PIC XX.
+                  07 AA-CEP.
+                     09 AA-CEP-1                     PIC X(05).
+                     09 AA-CEP-2                     PIC X(03).
+               05 AA-NACIONALIDADE                   PIC X(20).
+               05 AA-PROFISSAO                       PIC X(20).
+               05 AA-DADOS-PJ.
+                  07 AA-CNPJ                          PIC 9(14).
+                  07 AA-RAZAO-SOCIAL                  PIC X(40).
+                  07 AA-REPRESENTANTE-LEGAL           PIC X(40).
+           03 AU-IMAGEM-DEPOIS                   PIC X(260).
+           03 AU-DEPOIS-R REDEFINES AU-IMAGEM-DEPOIS.
+               05 DD-CAD-COD-CLIENTE      PIC 9(06).
+               05 DD-TIPO-PESSOA                  PIC X(01).
+               05 DD-CPF                          PIC 9(11).
+               05 DD-NOME.
+                  07 DD-PRIMEIRO-NOME                PIC X(20).
+                  07 DD-ULTIMO-NOME                  PIC X(20).
+               05 DD-TELEFONE.
+                  07 DD-PAIS                         PIC 99.
+                  07 DD-DDD                          PIC 99.
+                  07 DD-PREFIXO                      PIC 9(05).
+                  07 DD-SUFIXO                       PIC 9(04).
+               05 DD-ENDERECO.
+                  07 DD-RUA                          PIC X(15).
+                  07 DD-BAIRRO                       PIC X(15).
+                  07 DD-CIDADE                       PIC X(15).
+                  07 DD-UF                           PIC XX.
+                  07 DD-CEP.
+                     09 DD-CEP-1                     PIC X(05).
+                     09 DD-CEP-2                     PIC X(03).
+               05 DD-NACIONALIDADE                   PIC X(20).
+               05 DD-PROFISSAO                       PIC X(20).
+               05 DD-DADOS-PJ.
+                  07 DD-CNPJ                          PIC 9(14).
+                  07 DD-RAZAO-SOCIAL                  PIC X(40).
+                  07 DD-REPRESENTANTE-LEGAL           PIC X(40).
