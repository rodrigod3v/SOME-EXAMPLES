@@ -0,0 +1,4 @@
+           03 PL-STATUS-ANTERIOR             PIC X(01).
+           03 PL-STATUS-NOVO                 PIC X(01).
+           03 PL-DATA-TRANSICAO              PIC 9(08).
+           03 PL-HORA-TRANSICAO              PIC 9(08).
