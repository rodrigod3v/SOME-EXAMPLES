@@ -0,0 +1,18 @@
+      *>***************************************************************
+      *> Author: RODRIGO ORLANDO
+      *> Purpose: parametros do subprograma JUROSCALC, a rotina de
+      *>          calculo de juros/percentual generalizada a partir do
+      *>          COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2 de COMPUTE.cbl
+      *>          para qualquer programa que precise aplicar uma taxa
+      *>          percentual sobre uma base, multiplicada por um fator
+      *>          opcional (ex.: dias de atraso), sem reescrever o
+      *>          proprio COMPUTE a cada vez.
+      *>***************************************************************
+       01 JC-BASE                        PIC 9(08)V99.
+       01 JC-TAXA                        PIC 9(03)V9(04).
+       01 JC-FATOR                       PIC 9(05).
+
+       01 JC-RESULTADO                   PIC 9(08)V99.
+       01 JC-STATUS                      PIC X(01).
+           88 JC-CALCULO-OK                      VALUE 'S'.
+           88 JC-CALCULO-ERRO                    VALUE 'N'.
