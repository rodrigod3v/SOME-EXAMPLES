@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: LINKAGE parameters for VALIDAEDIT.COB, the reusable
+      *          field-level edit chain extracted from IFELSEORELSE's
+      *          P500-CALC (line/codigo/campo-vs-dado/num-2-numeric),
+      *          so any data-entry point can call the same checks
+      *          instead of reimplementing them inline.
+      ******************************************************************
+       01 VE-LINHA                           PIC 9.
+       01 VE-CODIGO                          PIC 9.
+       01 VE-CAMPO                           PIC 99.
+       01 VE-DADO                            PIC 99.
+       01 VE-NUM-2                           PIC S9(04)V99.
+
+       01 VE-RESULTADO                       PIC X(01).
+           88 VE-EDITS-OK                        VALUE 'S'.
+           88 VE-EDITS-FALHOU                    VALUE 'N'.
+       01 VE-CHECK-FALHA                     PIC X(20).
+       01 VE-REASON-CODE                     PIC 9(02).
