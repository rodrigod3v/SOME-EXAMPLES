@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: registro de checkpoint (CKPOINT.DAT), um por programa
+      *          batch, gravado periodicamente durante uma passada de
+      *          validacao longa para que um job interrompido possa
+      *          retomar do ultimo registro processado em vez de
+      *          reprocessar tudo desde o inicio.
+      ******************************************************************
+           03 CK-PROGRAMA                    PIC X(08).
+           03 CK-ULTIMA-CHAVE-OK             PIC 9(07).
+           03 CK-QTD-PROCESSADOS             PIC 9(07).
+           03 CK-QTD-OK                      PIC 9(07).
+           03 CK-QTD-REJEITADOS              PIC 9(07).
