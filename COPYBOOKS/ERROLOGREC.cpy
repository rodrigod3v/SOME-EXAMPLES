@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Purpose: FD record layout for the processing-error log
+      *          (ERROLOG.DAT) written by IFELSEORELSE's P000-ERRO,
+      *          so every validation failure records which check
+      *          failed, the offending values, and a reason code
+      *          instead of every failure looking identical on screen.
+      ******************************************************************
+           03 EL-CHECK-FALHA                 PIC X(20).
+           03 EL-VALOR-1                     PIC S9(06)V99.
+           03 EL-VALOR-2                     PIC S9(06)V99.
+           03 EL-REASON-CODE                 PIC 9(02).
+           03 EL-DATA-OCORRENCIA             PIC 9(08).
+           03 EL-HORA-OCORRENCIA             PIC 9(08).
