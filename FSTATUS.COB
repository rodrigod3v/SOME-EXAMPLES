@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: ROTINA COMPARTILHADA DE VERIFICACAO DE FILE STATUS
+      *          (REGISTRO NAO ENCONTRADO, CHAVE DUPLICADA, FIM DE
+      *          ARQUIVO, ARQUIVO INEXISTENTE, ERRO DE E/S), PARA TODO
+      *          PROGRAMA QUE FAZ I/O DE ARQUIVO TRATAR OS CODIGOS DE
+      *          FILE STATUS DA MESMA FORMA EM VEZ DE CADA UM INVENTAR
+      *          SUA PROPRIA VERIFICACAO AD HOC.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSTATUS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+         COPY FSTATUSPARM.
+
+       PROCEDURE DIVISION USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM.
+       MAIN-PROCEDURE.
+           EVALUATE FS-CODIGO
+               WHEN '00' WHEN '02' WHEN '04' WHEN '05'
+                   SET FS-OK TO TRUE
+                   MOVE 'OPERACAO REALIZADA COM SUCESSO.' TO FS-MENSAGEM
+               WHEN '10'
+                   SET FS-FIM-DE-ARQUIVO TO TRUE
+                   MOVE 'FIM DE ARQUIVO.' TO FS-MENSAGEM
+               WHEN '21'
+                   SET FS-ERRO-DE-SEQUENCIA TO TRUE
+                   MOVE 'ERRO DE SEQUENCIA NO ARQUIVO.' TO FS-MENSAGEM
+               WHEN '22'
+                   SET FS-CHAVE-DUPLICADA TO TRUE
+                   MOVE 'CHAVE DUPLICADA.' TO FS-MENSAGEM
+               WHEN '23'
+                   SET FS-REGISTRO-NAO-ENCONTRADO TO TRUE
+                   MOVE 'REGISTRO NAO ENCONTRADO.' TO FS-MENSAGEM
+               WHEN '35'
+                   SET FS-ARQUIVO-NAO-EXISTE TO TRUE
+                   MOVE 'ARQUIVO NAO EXISTE.' TO FS-MENSAGEM
+               WHEN OTHER
+                   SET FS-ERRO-DE-IO TO TRUE
+                   MOVE 'ERRO DE E/S NO ARQUIVO. FILE STATUS: '
+                       TO FS-MENSAGEM
+                   MOVE FS-CODIGO TO FS-MENSAGEM(38:2)
+           END-EVALUATE
+
+           GOBACK.
+
+       END PROGRAM FSTATUS.
