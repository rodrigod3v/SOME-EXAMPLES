@@ -10,6 +10,8 @@ DATA DIVISION.
 FILE SECTION.
 WORKING-STORAGE SECTION.
 77 WS-MOSTRA      PIC X(20) VALUE SPACES.
+77 WS-JOB-NOME    PIC X(08) VALUE "ACCEPT1".
+77 WS-DIA-SEMANA-NUM PIC 9.
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
 
@@ -20,7 +22,10 @@ MAIN-PROCEDURE.
     ACCEPT WS-MOSTRA FROM DAY-OF-WEEK
     DISPLAY WS-MOSTRA
 
+    MOVE WS-MOSTRA(1:1) TO WS-DIA-SEMANA-NUM
+    CALL "RUNCTL" USING WS-JOB-NOME WS-DIA-SEMANA-NUM "I"
 
+    CALL "RUNCTL" USING WS-JOB-NOME WS-DIA-SEMANA-NUM "C"
 
     STOP RUN.
 END PROGRAM YOUR-PROGRAM-NAME.
