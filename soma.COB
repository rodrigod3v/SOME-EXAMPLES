@@ -1,26 +1,91 @@
-*>****************************************************************
-*> Author: RODRIGO D3V
-*> Date: 07/10/2022
-*> Purpose: ESTUDO PRIMEIRO PROGRAMA
-*> Tectonics: cobc
-*>****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. DEMONSTRA.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-77 WS-N1             PIC 9(02) VALUE ZEROS.
-77 WS-N2             PIC 9(02) VALUE ZEROS.
-77 WS-N3             PIC z(03) VALUE ZEROS.
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    MOVE 1    TO WS-N1
-    MOVE 3    TO WS-N2
-
-    COMPUTE WS-N3 = WS-N1 + WS-N2
-
-    DISPLAY "O RESULTADO EH: " WS-N3
-
-    STOP RUN.
-END PROGRAM DEMONSTRA.
+*>****************************************************************
+*> Author: RODRIGO D3V
+*> Date: 07/10/2022
+*> Purpose: TOTAL DE CONTROLE DE UM LOTE DE TRANSACOES (SOMALOTE.DAT),
+*>          EM VEZ DE SOMAR DOIS VALORES FIXOS EM WORKING-STORAGE.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DEMONSTRA.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FD-LOTE            ASSIGN TO "SOMALOTE.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS-LOTE.
+
+    SELECT FD-RELATORIO       ASSIGN TO "SOMARPT.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS-RELATORIO.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FD-LOTE.
+01  FD-LOTE-REC.
+    COPY SOMATRAN.
+
+FD  FD-RELATORIO.
+01  FD-RELATORIO-REG          PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-FS-LOTE                 PIC X(02) VALUE '00'.
+01 WS-FS-RELATORIO            PIC X(02) VALUE '00'.
+COPY FSTATUSPARM.
+
+01 WS-FIM-LOTE                PIC X VALUE 'N'.
+   88 WS-FIM-DO-LOTE                  VALUE 'S'.
+
+01 WS-QTD-REGISTROS           PIC 9(07) VALUE ZEROS.
+01 WS-TOTAL-CONTROLE          PIC 9(10)V99 VALUE ZEROS.
+
+01 WS-LINHA-QTD.
+   03 FILLER                  PIC X(24) VALUE 'QUANTIDADE DE REGISTROS:'.
+   03 WS-LQ-QTD               PIC Z,ZZZ,ZZ9.
+   03 FILLER                  PIC X(47) VALUE SPACES.
+
+01 WS-LINHA-TOTAL.
+   03 FILLER                  PIC X(24) VALUE 'TOTAL DE CONTROLE......:'.
+   03 WS-LT-TOTAL             PIC Z,ZZZ,ZZZ,ZZ9.99.
+   03 FILLER                  PIC X(41) VALUE SPACES.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+
+    OPEN INPUT FD-LOTE
+    MOVE WS-FS-LOTE TO FS-CODIGO
+    CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+    IF FS-ARQUIVO-NAO-EXISTE
+        DISPLAY 'SOMALOTE.DAT NAO EXISTE - NADA A SOMAR.'
+    ELSE
+        PERFORM UNTIL WS-FIM-DO-LOTE
+            READ FD-LOTE
+                AT END
+                    MOVE 'S' TO WS-FIM-LOTE
+                NOT AT END
+                    ADD 1 TO WS-QTD-REGISTROS
+                    ADD ST-VALOR TO WS-TOTAL-CONTROLE
+            END-READ
+        END-PERFORM
+        CLOSE FD-LOTE
+
+        PERFORM GRAVA-RELATORIO
+
+        DISPLAY 'REGISTROS PROCESSADOS: ' WS-QTD-REGISTROS
+        DISPLAY 'TOTAL DE CONTROLE....: ' WS-TOTAL-CONTROLE
+    END-IF
+
+    STOP RUN.
+
+GRAVA-RELATORIO.
+    OPEN OUTPUT FD-RELATORIO
+
+    MOVE WS-QTD-REGISTROS    TO WS-LQ-QTD
+    WRITE FD-RELATORIO-REG   FROM WS-LINHA-QTD
+
+    MOVE WS-TOTAL-CONTROLE   TO WS-LT-TOTAL
+    WRITE FD-RELATORIO-REG   FROM WS-LINHA-TOTAL
+
+    CLOSE FD-RELATORIO
+    .
+
+END PROGRAM DEMONSTRA.
