@@ -1,36 +1,81 @@
-*>****************************************************************
-*> Author:
-*> Date:
-*> Purpose:
-*> Tectonics: cobc
-*>****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. YOUR-PROGRAM-NAME.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-77 WS-RESULT          PIC 9(05)   VALUES ZEROS.
-77 WS-NUM-1           PIC 99      VALUES ZEROS.
-77 WS-NUM-2           PIC 99      VALUES ZEROS.
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-
-           COMPUTE WS-RESULT =  5 + 5
-           COMPUTE WS-RESULT  = WS-RESULT * 3
-           COMPUTE WS-RESULT = WS-RESULT - 15
-           COMPUTE WS-RESULT = WS-RESULT / 3
-           COMPUTE WS-RESULT = WS-RESULT ** 2
-           DISPLAY 'RESULTADO: ' WS-RESULT
-
-           DISPLAY 'INFORME O PRIMEIRO NUMERO: '
-           ACCEPT WS-NUM-1
-
-           DISPLAY 'INFORME O SEGUNDO NUMERO: '
-           ACCEPT WS-NUM-2
-
-          COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
-          DISPLAY 'RESULTADO: ' WS-RESULT
-
-
-    STOP RUN.
-END PROGRAM YOUR-PROGRAM-NAME.
+*>****************************************************************
+*> Author:
+*> Date:
+*> Purpose: cadeia de COMPUTE com arredondamento explicito e
+*>          ON SIZE ERROR, em vez de truncar silenciosamente sempre
+*>          que um resultado nao couber em WS-RESULT.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. YOUR-PROGRAM-NAME.
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+77 WS-RESULT          PIC 9(05)   VALUES ZEROS.
+77 WS-NUM-1           PIC 99      VALUES ZEROS.
+77 WS-NUM-2           PIC 99      VALUES ZEROS.
+
+77 WS-BASE            PIC 9(08)V99 VALUES ZEROS.
+77 WS-TAXA            PIC 9(03)V9(04) VALUES ZEROS.
+COPY JUROSPARM.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+
+           COMPUTE WS-RESULT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   = 5 + 5
+               ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA SOMA.'
+           END-COMPUTE
+           COMPUTE WS-RESULT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   = WS-RESULT * 3
+               ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA MULTIPLICACAO.'
+           END-COMPUTE
+           COMPUTE WS-RESULT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   = WS-RESULT - 15
+               ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA SUBTRACAO.'
+           END-COMPUTE
+           COMPUTE WS-RESULT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   = WS-RESULT / 3
+               ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA DIVISAO.'
+           END-COMPUTE
+           COMPUTE WS-RESULT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   = WS-RESULT ** 2
+               ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA POTENCIA.'
+           END-COMPUTE
+           DISPLAY 'RESULTADO: ' WS-RESULT
+
+           DISPLAY 'INFORME O PRIMEIRO NUMERO: '
+           PERFORM WITH TEST AFTER UNTIL WS-NUM-1 IS NUMERIC
+               ACCEPT WS-NUM-1
+               IF WS-NUM-1 NOT NUMERIC
+                   DISPLAY 'NUMERO INVALIDO. DIGITE NOVAMENTE : '
+               END-IF
+           END-PERFORM
+
+           DISPLAY 'INFORME O SEGUNDO NUMERO: '
+           PERFORM WITH TEST AFTER UNTIL WS-NUM-2 IS NUMERIC
+               ACCEPT WS-NUM-2
+               IF WS-NUM-2 NOT NUMERIC
+                   DISPLAY 'NUMERO INVALIDO. DIGITE NOVAMENTE : '
+               END-IF
+           END-PERFORM
+
+          *> Demonstra JUROSCALC.COB (generalizado a partir desta
+          *> mesma multiplicacao) calculando WS-NUM-1 como base e
+          *> WS-NUM-2 como taxa percentual, fator 1.
+          MOVE WS-NUM-1 TO WS-BASE
+          MOVE WS-NUM-2 TO WS-TAXA
+          MOVE 1        TO JC-FATOR
+          CALL 'JUROSCALC' USING WS-BASE WS-TAXA JC-FATOR
+                                  JC-RESULTADO JC-STATUS
+          MOVE JC-RESULTADO TO WS-RESULT
+          DISPLAY 'RESULTADO: ' WS-RESULT
+
+
+    STOP RUN.
+END PROGRAM YOUR-PROGRAM-NAME.
