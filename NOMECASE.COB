@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: NORMALIZACAO DE CAIXA DE NOME REUTILIZAVEL (PROPER
+      *          CASE): PRIMEIRA LETRA DE CADA PALAVRA EM MAIUSCULA, O
+      *          RESTO EM MINUSCULA, PARA QUALQUER CAMPO DE NOME
+      *          (WS-PRIMEIRO-NOME, WS-ULTIMO-NOME, WS-RAZAO-SOCIAL,
+      *          WS-REPRESENTANTE-LEGAL) ANTES DE GRAVAR OU IMPRIMIR,
+      *          EM VEZ DE SAIR EM TELA/RELATORIO DO JEITO QUE FOI
+      *          DIGITADO (STRING.COB DIGITA 'ANDRE COSTA' TUDO EM
+      *          MAIUSCULO).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMECASE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 WS-NC-IND                        PIC 9(02).
+         01 WS-NC-INICIO-PALAVRA             PIC X(01) VALUE 'S'.
+             88 WS-NC-E-INICIO-PALAVRA           VALUE 'S'.
+
+       LINKAGE SECTION.
+         COPY NOMECASEPARM.
+
+       PROCEDURE DIVISION USING NC-NOME-ENTRADA NC-NOME-SAIDA.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION LOWER-CASE(NC-NOME-ENTRADA) TO NC-NOME-SAIDA
+           MOVE 'S' TO WS-NC-INICIO-PALAVRA
+
+           PERFORM VARYING WS-NC-IND FROM 1 BY 1
+                   UNTIL WS-NC-IND > 40
+               IF NC-NOME-SAIDA(WS-NC-IND:1) = SPACE
+                   MOVE 'S' TO WS-NC-INICIO-PALAVRA
+               ELSE
+                   IF WS-NC-E-INICIO-PALAVRA
+                       MOVE FUNCTION UPPER-CASE(
+                               NC-NOME-SAIDA(WS-NC-IND:1))
+                           TO NC-NOME-SAIDA(WS-NC-IND:1)
+                       MOVE 'N' TO WS-NC-INICIO-PALAVRA
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+       END PROGRAM NOMECASE.
