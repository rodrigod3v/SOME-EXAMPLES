@@ -0,0 +1,643 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: MANUTENCAO DO CADASTRO DE PESSOA FISICA (CADASTRO-PF)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADPF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CADASTRO       ASSIGN TO "CADPF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CAD-COD-CLIENTE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT FD-AUDITORIA      ASSIGN TO "AUDITCAD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CADASTRO.
+       01  FD-CADASTRO-REC.
+           COPY CADPFREC.
+
+       FD  FD-AUDITORIA.
+       01  FD-AUDITORIA-REC.
+           COPY AUDITCAD.
+
+       WORKING-STORAGE SECTION.
+         01 WS-FS-CADASTRO       PIC X(02) VALUE '00'.
+         01 WS-FS-AUDITORIA      PIC X(02) VALUE '00'.
+         COPY FSTATUSPARM.
+
+         01 WS-IMAGEM-ANTES      PIC X(260).
+
+         01 WS-USUARIO           PIC X(08) VALUE SPACES.
+         01 WS-TERMINAL          PIC X(08) VALUE SPACES.
+
+         COPY CEPTAB.
+         COPY DDDTAB.
+
+         01 WS-VALIDA-DDD.
+             03 WS-DDD-IND                         PIC 99.
+             03 WS-DDD-OK                          PIC X VALUE 'N'.
+                 88 WS-DDD-VALIDO                       VALUE 'S'.
+
+         01 WS-BUSCA-CEP.
+             03 WS-CEP-IND                         PIC 9.
+             03 WS-CEP-ENCONTRADO                  PIC X VALUE 'N'.
+                 88 WS-CEP-FOI-ENCONTRADO               VALUE 'S'.
+             03 WS-CEP-CONFIRMA                    PIC X(01).
+
+         01 WS-TRANSACAO         PIC X(01).
+             88 WS-TRANS-INCLUIR          VALUE 'A'.
+             88 WS-TRANS-ALTERAR          VALUE 'C'.
+             88 WS-TRANS-EXCLUIR          VALUE 'D'.
+             88 WS-TRANS-CONSULTAR        VALUE 'I'.
+
+         01 WS-COD-CLIENTE       PIC 9(06).
+
+         COPY "LAYOUT001.cpy".
+
+         COPY NOMEFMTPARM.
+         COPY NOMECASEPARM.
+
+         01 WS-NOME-LIVRE        PIC X(41).
+         01 WS-NOME-PONTEIRO     PIC 9(02).
+
+         01 WS-ENDERECO-LIVRE    PIC X(60).
+
+         01 WS-VALIDA-CPF.
+             03 WS-CPF-SOMA                         PIC 9(04).
+             03 WS-CPF-RESTO                        PIC 9(02).
+             03 WS-CPF-DV                           PIC 9.
+             03 WS-CPF-IND                          PIC 99.
+             03 WS-CPF-PESO                         PIC 99.
+             03 WS-CPF-QTD-DIG                      PIC 99.
+             03 WS-CPF-OK                           PIC X VALUE 'N'.
+                 88 WS-CPF-VALIDO                        VALUE 'S'.
+
+         COPY CNPJPESO.
+
+         01 WS-VALIDA-CNPJ.
+             03 WS-CNPJ-SOMA                        PIC 9(05).
+             03 WS-CNPJ-RESTO                       PIC 9(02).
+             03 WS-CNPJ-DV                          PIC 9.
+             03 WS-CNPJ-IND                         PIC 99.
+             03 WS-CNPJ-QTD-DIG                     PIC 99.
+             03 WS-CNPJ-OK                          PIC X VALUE 'N'.
+                 88 WS-CNPJ-VALIDO                       VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM ABRE-CADASTRO
+           PERFORM ABRE-AUDITORIA
+           PERFORM ACEITA-OPERADOR
+
+           DISPLAY 'CADASTRO-PF  (A)DICIONA (C)ORRIGE (D)ELETA '
+                   '(I)NDAGA : '
+           ACCEPT WS-TRANSACAO
+
+           EVALUATE TRUE
+               WHEN WS-TRANS-INCLUIR
+                   PERFORM INCLUI-CLIENTE
+               WHEN WS-TRANS-ALTERAR
+                   PERFORM ALTERA-CLIENTE
+               WHEN WS-TRANS-EXCLUIR
+                   PERFORM EXCLUI-CLIENTE
+               WHEN WS-TRANS-CONSULTAR
+                   PERFORM CONSULTA-CLIENTE
+               WHEN OTHER
+                   DISPLAY 'TRANSACAO INVALIDA.'
+           END-EVALUATE
+
+           CLOSE FD-CADASTRO
+           CLOSE FD-AUDITORIA
+           STOP RUN.
+
+       ABRE-CADASTRO.
+      *    Cria o arquivo na primeira execucao, caso ainda nao
+      *    exista, para a manutencao poder abrir em I-O sempre.
+           OPEN I-O FD-CADASTRO
+           MOVE WS-FS-CADASTRO TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               OPEN OUTPUT FD-CADASTRO
+               CLOSE FD-CADASTRO
+               OPEN I-O FD-CADASTRO
+           END-IF
+           .
+
+       ABRE-AUDITORIA.
+      *    AUDITCAD.DAT so recebe gravacoes (EXTEND), nunca e lido
+      *    por este programa; a consulta ao historico e feita por
+      *    outro programa que le o arquivo inteiro.
+           OPEN EXTEND FD-AUDITORIA
+           MOVE WS-FS-AUDITORIA TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               OPEN OUTPUT FD-AUDITORIA
+               CLOSE FD-AUDITORIA
+               OPEN EXTEND FD-AUDITORIA
+           END-IF
+           .
+
+       ACEITA-OPERADOR.
+      *    Identifica quem esta rodando a manutencao, para
+      *    GRAVA-AUDITORIA nao gravar sempre 'SISTEMA'/'CONSOLE' em
+      *    AUDITCAD.DAT independente de quem mexeu no cadastro.
+      *    WS-TERMINAL vem de variavel de ambiente (mesmo mecanismo
+      *    usado para o modo lote de FINAN2/EVALUATE2), com 'CONSOLE'
+      *    como default quando a sessao nao a define.
+           DISPLAY 'INFORME O USUARIO OPERADOR : '
+           PERFORM WITH TEST AFTER UNTIL WS-USUARIO NOT = SPACES
+               ACCEPT WS-USUARIO
+               IF WS-USUARIO = SPACES
+                   DISPLAY 'USUARIO NAO PODE SER EM BRANCO. NOVAMENTE :'
+               END-IF
+           END-PERFORM
+
+           ACCEPT WS-TERMINAL FROM ENVIRONMENT 'CADPF-TERMINAL'
+           IF WS-TERMINAL = SPACES
+               MOVE 'CONSOLE' TO WS-TERMINAL
+           END-IF
+           .
+
+       GRAVA-AUDITORIA.
+      *    Grava uma linha de auditoria com a imagem anterior e a
+      *    imagem posterior do registro de CADASTRO-PF, para permitir
+      *    reconstruir quem mudou o que e quando (req. de auditoria).
+           ACCEPT AU-DATA FROM DATE YYYYMMDD
+           ACCEPT AU-HORA FROM TIME
+           MOVE WS-TRANSACAO       TO AU-OPERACAO
+           MOVE WS-USUARIO         TO AU-USUARIO
+           MOVE WS-TERMINAL        TO AU-TERMINAL
+           MOVE WS-COD-CLIENTE     TO AU-COD-CLIENTE
+           MOVE WS-IMAGEM-ANTES    TO AU-IMAGEM-ANTES
+           MOVE FD-CADASTRO-REC    TO AU-IMAGEM-DEPOIS
+           WRITE FD-AUDITORIA-REC
+           .
+
+       VALIDA-CPF.
+      *    Calcula os dois digitos verificadores do CPF e compara com
+      *    os digitos informados, para barrar um CPF digitado errado
+      *    ou inventado antes de gravar o cadastro.
+           MOVE 'N' TO WS-CPF-OK
+
+           MOVE 9 TO WS-CPF-QTD-DIG
+           PERFORM CALCULA-DV-CPF
+           IF WS-CPF-DV = WS-CPF-DIGITO(10)
+               MOVE 10 TO WS-CPF-QTD-DIG
+               PERFORM CALCULA-DV-CPF
+               IF WS-CPF-DV = WS-CPF-DIGITO(11)
+                   MOVE 'S' TO WS-CPF-OK
+               END-IF
+           END-IF
+           .
+
+       CALCULA-DV-CPF.
+      *    Soma ponderada dos primeiros WS-CPF-QTD-DIG digitos, usada
+      *    para achar tanto o 1o quanto o 2o digito verificador do CPF
+      *    (pesos decrescentes a partir de WS-CPF-QTD-DIG + 1).
+           MOVE ZEROS TO WS-CPF-SOMA
+           COMPUTE WS-CPF-PESO = WS-CPF-QTD-DIG + 1
+           PERFORM VARYING WS-CPF-IND FROM 1 BY 1
+                   UNTIL WS-CPF-IND > WS-CPF-QTD-DIG
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIGITO(WS-CPF-IND) * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA * 10, 11)
+           IF WS-CPF-RESTO > 9
+               MOVE 0 TO WS-CPF-DV
+           ELSE
+               MOVE WS-CPF-RESTO TO WS-CPF-DV
+           END-IF
+           .
+
+       VALIDA-DOCUMENTO.
+      *    Despacha para a validacao de CPF (pessoa fisica) ou CNPJ
+      *    (pessoa juridica), conforme WS-TIPO-PESSOA.
+           IF WS-PESSOA-JURIDICA
+               PERFORM VALIDA-CNPJ
+           ELSE
+               PERFORM VALIDA-CPF
+           END-IF
+           .
+
+       VALIDA-CNPJ.
+      *    Calcula os dois digitos verificadores do CNPJ (modulo 11,
+      *    pesos em CNPJPESO.cpy) e compara com os digitos informados,
+      *    mesma logica de VALIDA-CPF mas com pesos nao sequenciais.
+           MOVE 'N' TO WS-CNPJ-OK
+
+           MOVE 12 TO WS-CNPJ-QTD-DIG
+           PERFORM CALCULA-DV-CNPJ
+           IF WS-CNPJ-DV = WS-CNPJ-DIGITO(13)
+               MOVE 13 TO WS-CNPJ-QTD-DIG
+               PERFORM CALCULA-DV-CNPJ
+               IF WS-CNPJ-DV = WS-CNPJ-DIGITO(14)
+                   MOVE 'S' TO WS-CNPJ-OK
+               END-IF
+           END-IF
+           .
+
+       CALCULA-DV-CNPJ.
+      *    Soma ponderada dos primeiros WS-CNPJ-QTD-DIG digitos do
+      *    CNPJ. Quando QTD-DIG = 12 (1o digito) os pesos comecam na
+      *    2a posicao da tabela; quando QTD-DIG = 13 (2o digito) os
+      *    pesos comecam na 1a posicao.
+           MOVE ZEROS TO WS-CNPJ-SOMA
+           PERFORM VARYING WS-CNPJ-IND FROM 1 BY 1
+                   UNTIL WS-CNPJ-IND > WS-CNPJ-QTD-DIG
+               IF WS-CNPJ-QTD-DIG = 12
+                   COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+                       (WS-CNPJ-DIGITO(WS-CNPJ-IND) *
+                        WS-TAB-PESO-CNPJ-OCR(WS-CNPJ-IND + 1))
+               ELSE
+                   COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+                       (WS-CNPJ-DIGITO(WS-CNPJ-IND) *
+                        WS-TAB-PESO-CNPJ-OCR(WS-CNPJ-IND))
+               END-IF
+           END-PERFORM
+           COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA, 11)
+           IF WS-CNPJ-RESTO < 2
+               MOVE 0 TO WS-CNPJ-DV
+           ELSE
+               COMPUTE WS-CNPJ-DV = 11 - WS-CNPJ-RESTO
+           END-IF
+           .
+
+       VALIDA-DDD.
+      *    Confere se WS-DDD esta na tabela de DDDs validos
+      *    (DDDTAB.cpy); o operador repete a digitacao enquanto o
+      *    codigo nao for um DDD brasileiro de verdade.
+           MOVE 'N' TO WS-DDD-OK
+           PERFORM VARYING WS-DDD-IND FROM 1 BY 1
+                   UNTIL WS-DDD-IND > 67
+               IF WS-DDD = WS-TAB-DDD-OCR(WS-DDD-IND)
+                   MOVE 'S' TO WS-DDD-OK
+                   MOVE 68 TO WS-DDD-IND
+               END-IF
+           END-PERFORM
+           .
+
+       BUSCA-CEP.
+      *    Procura WS-CEP-1 na tabela de CEPs conhecidos (CEPTAB.cpy)
+      *    e, se achar, preenche rua/bairro/cidade/UF automaticamente;
+      *    o operador so confirma ou corrige o que veio da tabela.
+           MOVE 'N' TO WS-CEP-ENCONTRADO
+           PERFORM VARYING WS-CEP-IND FROM 1 BY 1
+                   UNTIL WS-CEP-IND > 5
+               IF WS-CEP-1 = WS-TAB-CEP-PREFIXO(WS-CEP-IND)
+                   MOVE WS-TAB-CEP-RUA(WS-CEP-IND)    TO WS-RUA
+                   MOVE WS-TAB-CEP-BAIRRO(WS-CEP-IND) TO WS-BAIRRO
+                   MOVE WS-TAB-CEP-CIDADE(WS-CEP-IND) TO WS-CIDADE
+                   MOVE WS-TAB-CEP-UF(WS-CEP-IND)     TO WS-UF
+                   MOVE 'S' TO WS-CEP-ENCONTRADO
+                   MOVE 6 TO WS-CEP-IND
+               END-IF
+           END-PERFORM
+           .
+
+       PARSE-NOME-LIVRE.
+      *    Quebra uma linha de nome em texto livre (ex.: vinda de uma
+      *    extracao de sistema antigo ou de um formulario web) na
+      *    primeira palavra para WS-PRIMEIRO-NOME e no restante da
+      *    linha para WS-ULTIMO-NOME, em vez de exigir que o nome ja
+      *    chegue separado em dois campos.
+           MOVE 1 TO WS-NOME-PONTEIRO
+           UNSTRING WS-NOME-LIVRE DELIMITED BY SPACE
+               INTO WS-PRIMEIRO-NOME
+               WITH POINTER WS-NOME-PONTEIRO
+           END-UNSTRING
+           MOVE WS-NOME-LIVRE(WS-NOME-PONTEIRO:) TO WS-ULTIMO-NOME
+           .
+
+       PARSE-ENDERECO-LIVRE.
+      *    Quebra uma linha de endereco em texto livre, separada por
+      *    virgulas (RUA,BAIRRO,CIDADE,UF), nos subcampos de
+      *    CADASTRO-PF, para quando o endereco chega pronto de uma
+      *    extracao ou formulario web em vez de campo a campo. Limpa
+      *    os subcampos antes, pois se a linha tiver menos de 3
+      *    virgulas (UF ou cidade omitidos) o UNSTRING nao toca o(s)
+      *    campo(s) que sobram, que senao ficariam com lixo do
+      *    cliente processado anteriormente.
+           MOVE SPACES TO WS-RUA WS-BAIRRO WS-CIDADE WS-UF
+           UNSTRING WS-ENDERECO-LIVRE DELIMITED BY ','
+               INTO WS-RUA WS-BAIRRO WS-CIDADE WS-UF
+           END-UNSTRING
+           .
+
+       NORMALIZA-NOME-PF.
+      *    Normaliza a caixa de WS-PRIMEIRO-NOME/WS-ULTIMO-NOME (1a
+      *    letra de cada palavra maiuscula, resto minusculo) via
+      *    NOMECASE, para que nomes digitados em qualquer caixa saiam
+      *    de forma consistente em relatorio/etiqueta.
+           MOVE WS-PRIMEIRO-NOME TO NC-NOME-ENTRADA
+           CALL 'NOMECASE' USING NC-NOME-ENTRADA NC-NOME-SAIDA
+           MOVE NC-NOME-SAIDA TO WS-PRIMEIRO-NOME
+
+           MOVE WS-ULTIMO-NOME TO NC-NOME-ENTRADA
+           CALL 'NOMECASE' USING NC-NOME-ENTRADA NC-NOME-SAIDA
+           MOVE NC-NOME-SAIDA TO WS-ULTIMO-NOME
+           .
+
+       NORMALIZA-NOME-PJ.
+      *    Mesma normalizacao de caixa de NORMALIZA-NOME-PF, aplicada
+      *    aos campos de nome da pessoa juridica (razao social e
+      *    representante legal), que cabem inteiros no parametro
+      *    X(40) de NOMECASE.
+           MOVE WS-RAZAO-SOCIAL TO NC-NOME-ENTRADA
+           CALL 'NOMECASE' USING NC-NOME-ENTRADA NC-NOME-SAIDA
+           MOVE NC-NOME-SAIDA TO WS-RAZAO-SOCIAL
+
+           MOVE WS-REPRESENTANTE-LEGAL TO NC-NOME-ENTRADA
+           CALL 'NOMECASE' USING NC-NOME-ENTRADA NC-NOME-SAIDA
+           MOVE NC-NOME-SAIDA TO WS-REPRESENTANTE-LEGAL
+           .
+
+       ACEITA-DADOS-CLIENTE.
+           DISPLAY 'TIPO DE PESSOA - (F)ISICA OU (J)URIDICA : '
+           ACCEPT WS-TIPO-PESSOA
+
+           IF WS-PESSOA-JURIDICA
+               PERFORM ACEITA-DADOS-PJ
+           ELSE
+               PERFORM ACEITA-DADOS-PF
+           END-IF
+
+           DISPLAY 'TELEFONE - PAIS/DDD/PREFIXO/SUFIXO : '
+           PERFORM WITH TEST AFTER UNTIL WS-PAIS IS NUMERIC
+               ACCEPT WS-PAIS
+               IF WS-PAIS NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           PERFORM WITH TEST AFTER UNTIL
+                   WS-DDD IS NUMERIC AND WS-DDD-VALIDO
+               ACCEPT WS-DDD
+               IF WS-DDD NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               ELSE
+                   PERFORM VALIDA-DDD
+                   IF NOT WS-DDD-VALIDO
+                       DISPLAY 'DDD INVALIDO. DIGITE NOVAMENTE : '
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM WITH TEST AFTER UNTIL WS-PREFIXO IS NUMERIC
+               ACCEPT WS-PREFIXO
+               IF WS-PREFIXO NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           PERFORM WITH TEST AFTER UNTIL WS-SUFIXO IS NUMERIC
+               ACCEPT WS-SUFIXO
+               IF WS-SUFIXO NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           DISPLAY 'CEP : '
+           PERFORM WITH TEST AFTER UNTIL WS-CEP-1 IS NUMERIC
+               ACCEPT WS-CEP-1
+               IF WS-CEP-1 NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           PERFORM WITH TEST AFTER UNTIL WS-CEP-2 IS NUMERIC
+               ACCEPT WS-CEP-2
+               IF WS-CEP-2 NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           PERFORM BUSCA-CEP
+
+           IF WS-CEP-FOI-ENCONTRADO
+               DISPLAY 'ENDERECO ENCONTRADO PELO CEP:'
+               DISPLAY 'RUA : ' WS-RUA
+               DISPLAY 'BAIRRO : ' WS-BAIRRO
+               DISPLAY 'CIDADE : ' WS-CIDADE
+               DISPLAY 'UF : ' WS-UF
+               DISPLAY 'CONFIRMA ENDERECO? (S/N) : '
+               ACCEPT WS-CEP-CONFIRMA
+           END-IF
+
+           IF NOT WS-CEP-FOI-ENCONTRADO
+                   OR WS-CEP-CONFIRMA NOT = 'S'
+               DISPLAY 'ENDERECO EM UMA LINHA (RUA,BAIRRO,CIDADE,UF)'
+               DISPLAY 'OU EM BRANCO PARA DIGITAR CAMPO A CAMPO : '
+               ACCEPT WS-ENDERECO-LIVRE
+               IF WS-ENDERECO-LIVRE = SPACES
+                   DISPLAY 'ENDERECO - RUA : '
+                   ACCEPT WS-RUA
+                   DISPLAY 'BAIRRO : '
+                   ACCEPT WS-BAIRRO
+                   DISPLAY 'CIDADE : '
+                   ACCEPT WS-CIDADE
+                   DISPLAY 'UF : '
+                   ACCEPT WS-UF
+               ELSE
+                   PERFORM PARSE-ENDERECO-LIVRE
+               END-IF
+           END-IF
+
+           IF WS-PESSOA-FISICA
+               DISPLAY 'NACIONALIDADE : '
+               ACCEPT WS-NACIONALIDADE
+               DISPLAY 'PROFISSAO : '
+               ACCEPT WS-PROFISSAO
+           END-IF
+           .
+
+       ACEITA-DADOS-PF.
+           DISPLAY 'CPF : '
+           PERFORM WITH TEST AFTER UNTIL WS-CPF IS NUMERIC
+               ACCEPT WS-CPF
+               IF WS-CPF NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           DISPLAY 'NOME COMPLETO EM UMA LINHA SO OU DEIXE EM BRANCO'
+           DISPLAY 'PARA DIGITAR PRIMEIRO/ULTIMO NOME SEPARADOS : '
+           ACCEPT WS-NOME-LIVRE
+           IF WS-NOME-LIVRE = SPACES
+               DISPLAY 'PRIMEIRO NOME : '
+               ACCEPT WS-PRIMEIRO-NOME
+               DISPLAY 'ULTIMO NOME : '
+               ACCEPT WS-ULTIMO-NOME
+           ELSE
+               PERFORM PARSE-NOME-LIVRE
+           END-IF
+           PERFORM NORMALIZA-NOME-PF
+           .
+
+       ACEITA-DADOS-PJ.
+           DISPLAY 'CNPJ : '
+           PERFORM WITH TEST AFTER UNTIL WS-CNPJ IS NUMERIC
+               ACCEPT WS-CNPJ
+               IF WS-CNPJ NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           DISPLAY 'RAZAO SOCIAL : '
+           ACCEPT WS-RAZAO-SOCIAL
+           DISPLAY 'REPRESENTANTE LEGAL : '
+           ACCEPT WS-REPRESENTANTE-LEGAL
+           PERFORM NORMALIZA-NOME-PJ
+           .
+
+       MOVE-WS-PARA-FD.
+           MOVE WS-COD-CLIENTE      TO FD-CAD-COD-CLIENTE
+           MOVE WS-TIPO-PESSOA      TO FD-TIPO-PESSOA
+           MOVE WS-CPF              TO FD-CPF
+           MOVE WS-CNPJ             TO FD-CNPJ
+           MOVE WS-RAZAO-SOCIAL        TO FD-RAZAO-SOCIAL
+           MOVE WS-REPRESENTANTE-LEGAL TO FD-REPRESENTANTE-LEGAL
+           MOVE WS-PRIMEIRO-NOME    TO FD-PRIMEIRO-NOME
+           MOVE WS-ULTIMO-NOME      TO FD-ULTIMO-NOME
+           MOVE WS-PAIS             TO FD-PAIS
+           MOVE WS-DDD              TO FD-DDD
+           MOVE WS-PREFIXO          TO FD-PREFIXO
+           MOVE WS-SUFIXO           TO FD-SUFIXO
+           MOVE WS-RUA              TO FD-RUA
+           MOVE WS-BAIRRO           TO FD-BAIRRO
+           MOVE WS-CIDADE           TO FD-CIDADE
+           MOVE WS-UF               TO FD-UF
+           MOVE WS-CEP-1            TO FD-CEP-1
+           MOVE WS-CEP-2            TO FD-CEP-2
+           MOVE WS-NACIONALIDADE    TO FD-NACIONALIDADE
+           MOVE WS-PROFISSAO        TO FD-PROFISSAO
+           .
+
+       MOSTRA-DADOS-CLIENTE.
+           DISPLAY 'CODIGO....: ' FD-CAD-COD-CLIENTE
+           IF FD-PESSOA-JURIDICA
+               DISPLAY 'CNPJ......: ' FD-CNPJ
+               DISPLAY 'RAZAO SOC.: ' FD-RAZAO-SOCIAL
+               DISPLAY 'REPRES....: ' FD-REPRESENTANTE-LEGAL
+           ELSE
+               DISPLAY 'CPF.......: ' FD-CPF
+               MOVE FD-PRIMEIRO-NOME TO NF-PRIMEIRO-NOME
+               MOVE FD-ULTIMO-NOME   TO NF-ULTIMO-NOME
+               CALL 'NOMEFMT' USING NF-PRIMEIRO-NOME NF-ULTIMO-NOME
+                                     NF-NOME-COMPLETO
+               DISPLAY 'NOME......: ' NF-NOME-COMPLETO
+           END-IF
+           DISPLAY 'TELEFONE..: ' FD-DDD ' ' FD-PREFIXO '-' FD-SUFIXO
+           DISPLAY 'ENDERECO..: ' FD-RUA ', ' FD-BAIRRO
+           DISPLAY 'CIDADE/UF.: ' FD-CIDADE '/' FD-UF
+           DISPLAY 'CEP.......: ' FD-CEP-1 '-' FD-CEP-2
+           IF FD-PESSOA-FISICA
+               DISPLAY 'NACIONAL..: ' FD-NACIONALIDADE
+               DISPLAY 'PROFISSAO.: ' FD-PROFISSAO
+           END-IF
+           .
+
+       INCLUI-CLIENTE.
+           DISPLAY 'INFORME O CODIGO DO NOVO CLIENTE : '
+           PERFORM WITH TEST AFTER UNTIL WS-COD-CLIENTE IS NUMERIC
+               ACCEPT WS-COD-CLIENTE
+               IF WS-COD-CLIENTE NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           PERFORM ACEITA-DADOS-CLIENTE
+           PERFORM VALIDA-DOCUMENTO
+
+           IF (WS-PESSOA-FISICA AND NOT WS-CPF-VALIDO)
+                   OR (WS-PESSOA-JURIDICA AND NOT WS-CNPJ-VALIDO)
+               DISPLAY 'CPF/CNPJ INVALIDO. CLIENTE NAO INCLUIDO.'
+           ELSE
+               MOVE SPACES TO WS-IMAGEM-ANTES
+               PERFORM MOVE-WS-PARA-FD
+               WRITE FD-CADASTRO-REC
+                   INVALID KEY
+                       DISPLAY 'CLIENTE JA CADASTRADO COM ESSE CODIGO.'
+                   NOT INVALID KEY
+                       DISPLAY 'CLIENTE INCLUIDO COM SUCESSO.'
+                       PERFORM GRAVA-AUDITORIA
+               END-WRITE
+           END-IF
+           .
+
+       ALTERA-CLIENTE.
+           DISPLAY 'INFORME O CODIGO DO CLIENTE : '
+           PERFORM WITH TEST AFTER UNTIL WS-COD-CLIENTE IS NUMERIC
+               ACCEPT WS-COD-CLIENTE
+               IF WS-COD-CLIENTE NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           MOVE WS-COD-CLIENTE TO FD-CAD-COD-CLIENTE
+           READ FD-CADASTRO
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO ENCONTRADO.'
+           END-READ
+
+           IF WS-FS-CADASTRO = '00'
+               MOVE FD-CADASTRO-REC TO WS-IMAGEM-ANTES
+               PERFORM ACEITA-DADOS-CLIENTE
+               PERFORM VALIDA-DOCUMENTO
+               IF (WS-PESSOA-FISICA AND NOT WS-CPF-VALIDO)
+                       OR (WS-PESSOA-JURIDICA AND NOT WS-CNPJ-VALIDO)
+                   DISPLAY 'CPF/CNPJ INVALIDO. CLIENTE NAO ALTERADO.'
+               ELSE
+                   PERFORM MOVE-WS-PARA-FD
+                   REWRITE FD-CADASTRO-REC
+                   DISPLAY 'CLIENTE ALTERADO COM SUCESSO.'
+                   PERFORM GRAVA-AUDITORIA
+               END-IF
+           END-IF
+           .
+
+       EXCLUI-CLIENTE.
+           DISPLAY 'INFORME O CODIGO DO CLIENTE : '
+           PERFORM WITH TEST AFTER UNTIL WS-COD-CLIENTE IS NUMERIC
+               ACCEPT WS-COD-CLIENTE
+               IF WS-COD-CLIENTE NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           MOVE WS-COD-CLIENTE TO FD-CAD-COD-CLIENTE
+           READ FD-CADASTRO
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO ENCONTRADO.'
+           END-READ
+
+           IF WS-FS-CADASTRO = '00'
+               MOVE FD-CADASTRO-REC TO WS-IMAGEM-ANTES
+               DELETE FD-CADASTRO
+                   INVALID KEY
+                       DISPLAY 'ERRO AO EXCLUIR O CLIENTE.'
+                   NOT INVALID KEY
+                       DISPLAY 'CLIENTE EXCLUIDO COM SUCESSO.'
+                       MOVE SPACES TO FD-CADASTRO-REC
+                       PERFORM GRAVA-AUDITORIA
+               END-DELETE
+           END-IF
+           .
+
+       CONSULTA-CLIENTE.
+           DISPLAY 'INFORME O CODIGO DO CLIENTE : '
+           PERFORM WITH TEST AFTER UNTIL WS-COD-CLIENTE IS NUMERIC
+               ACCEPT WS-COD-CLIENTE
+               IF WS-COD-CLIENTE NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           MOVE WS-COD-CLIENTE TO FD-CAD-COD-CLIENTE
+           READ FD-CADASTRO
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO ENCONTRADO.'
+               NOT INVALID KEY
+                   PERFORM MOSTRA-DADOS-CLIENTE
+           END-READ
+           .
+
+       END PROGRAM CADPF.
