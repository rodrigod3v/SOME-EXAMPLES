@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: CONVERSAO DE DATA ENTRE DD/MM/AAAA (EXIBICAO AO
+      *          OPERADOR) E AAAAMMDD (CHAVE DE ARQUIVO/ORDENACAO),
+      *          CALLAVEL POR QUALQUER PROGRAMA QUE PRECISE DAS DUAS
+      *          FORMAS SEM REIMPLEMENTAR A CONTA EM CADA LUGAR.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVDATA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 WS-RESTO-MES-DIA                 PIC 9(04).
+
+       LINKAGE SECTION.
+         COPY CONVDATAPARM.
+
+       PROCEDURE DIVISION USING CD-SENTIDO CD-DIA CD-MES CD-ANO
+                                 CD-DATA-AAAAMMDD.
+       MAIN-PROCEDURE.
+           EVALUATE TRUE
+               WHEN CD-PARA-AAAAMMDD
+                   COMPUTE CD-DATA-AAAAMMDD =
+                       (CD-ANO * 10000) + (CD-MES * 100) + CD-DIA
+               WHEN CD-PARA-DDMMAAAA
+                   COMPUTE CD-ANO = CD-DATA-AAAAMMDD / 10000
+                   COMPUTE WS-RESTO-MES-DIA =
+                       FUNCTION MOD(CD-DATA-AAAAMMDD, 10000)
+                   COMPUTE CD-MES = WS-RESTO-MES-DIA / 100
+                   COMPUTE CD-DIA = FUNCTION MOD(WS-RESTO-MES-DIA, 100)
+           END-EVALUATE
+           GOBACK.
+
+       END PROGRAM CONVDATA.
