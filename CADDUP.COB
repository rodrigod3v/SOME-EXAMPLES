@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: DETECTA NOMES DUPLICADOS NO CADASTRO-PF (CADPF.DAT),
+      *          comparando WS-PRIMEIRO-NOME + WS-ULTIMO-NOME de todos
+      *          os registros via SORT, para achar o mesmo cliente
+      *          cadastrado duas vezes sob codigos diferentes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADDUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CADASTRO       ASSIGN TO "CADPF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CAD-COD-CLIENTE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT SD-ORDENACAO      ASSIGN TO "CADDUP.SRT".
+
+           SELECT FD-RELATORIO      ASSIGN TO "CADDUP.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CADASTRO.
+       01  FD-CADASTRO-REC.
+           COPY CADPFREC.
+
+       SD  SD-ORDENACAO.
+       01  SD-REGISTRO.
+           03 SD-NOME-COMPLETO                PIC X(40).
+           03 SD-COD-CLIENTE                  PIC 9(06).
+
+       FD  FD-RELATORIO.
+       01  FD-LINHA-RELATORIO                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 WS-FS-CADASTRO           PIC X(02) VALUE '00'.
+         01 WS-FS-RELATORIO          PIC X(02) VALUE '00'.
+         COPY FSTATUSPARM.
+
+         01 WS-FIM-CADASTRO          PIC X(01) VALUE 'N'.
+             88 WS-EOF-CADASTRO              VALUE 'S'.
+
+         01 WS-FIM-SORT               PIC X(01) VALUE 'N'.
+             88 WS-EOF-SORT                  VALUE 'S'.
+
+         01 WS-NOME-ANTERIOR          PIC X(40) VALUE SPACES.
+         01 WS-COD-ANTERIOR           PIC 9(06) VALUE ZEROS.
+         01 WS-QTD-DUPLICADOS         PIC 9(05) VALUE ZEROS.
+
+         01 WS-PRIMEIRO-REGISTRO      PIC X(01) VALUE 'S'.
+             88 WS-E-PRIMEIRO-REGISTRO        VALUE 'S'.
+
+         01 WS-LINHA-DUPLICADO.
+             03 FILLER                PIC X(15) VALUE 'NOME DUPLICADO:'.
+             03 WS-LD-NOME            PIC X(40).
+             03 FILLER                PIC X(10) VALUE ' CODIGOS: '.
+             03 WS-LD-COD-1           PIC 9(06).
+             03 FILLER                PIC X(03) VALUE ' / '.
+             03 WS-LD-COD-2           PIC 9(06).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT FD-RELATORIO
+
+           SORT SD-ORDENACAO
+               ON ASCENDING KEY SD-NOME-COMPLETO
+               INPUT PROCEDURE IS P100-LE-CADASTRO
+               OUTPUT PROCEDURE IS P200-DETECTA-DUPLICADOS
+
+           IF WS-QTD-DUPLICADOS = ZEROS
+               MOVE 'NENHUM NOME DUPLICADO ENCONTRADO.'
+                   TO FD-LINHA-RELATORIO
+               WRITE FD-LINHA-RELATORIO
+           END-IF
+
+           CLOSE FD-RELATORIO
+           DISPLAY 'TOTAL DE DUPLICADOS ENCONTRADOS: ' WS-QTD-DUPLICADOS
+           STOP RUN.
+
+       P100-LE-CADASTRO.
+      *    Le o cadastro inteiro e manda cada nome completo para o
+      *    SORT, um registro de ordenacao por cliente.
+           OPEN INPUT FD-CADASTRO
+           MOVE WS-FS-CADASTRO TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               DISPLAY 'CADPF.DAT NAO EXISTE - NADA A VERIFICAR.'
+               SET WS-EOF-CADASTRO TO TRUE
+           END-IF
+           PERFORM UNTIL WS-EOF-CADASTRO
+               READ FD-CADASTRO NEXT RECORD
+                   AT END
+                       SET WS-EOF-CADASTRO TO TRUE
+                   NOT AT END
+      *                Delimitado por SPACE (e nao SIZE) para nao
+      *                carregar os espacos de preenchimento de
+      *                FD-PRIMEIRO-NOME/FD-ULTIMO-NOME, que senao
+      *                estourariam o PIC X(40) de SD-NOME-COMPLETO e
+      *                cortariam o ultimo byte do ultimo nome.
+                       STRING FD-PRIMEIRO-NOME DELIMITED BY SPACE
+                              ' '              DELIMITED BY SIZE
+                              FD-ULTIMO-NOME   DELIMITED BY SPACE
+                           INTO SD-NOME-COMPLETO
+                       MOVE FD-CAD-COD-CLIENTE TO SD-COD-CLIENTE
+                       RELEASE SD-REGISTRO
+               END-READ
+           END-PERFORM
+           CLOSE FD-CADASTRO
+           .
+
+       P200-DETECTA-DUPLICADOS.
+      *    Recebe os registros ja ordenados por nome e compara cada um
+      *    com o anterior: nomes iguais em sequencia == duplicado.
+      *    WS-PRIMEIRO-REGISTRO evita comparar o primeiro registro
+      *    ordenado contra o sentinela SPACES de WS-NOME-ANTERIOR, o
+      *    que acusaria falso duplicado se SD-NOME-COMPLETO do
+      *    primeiro registro viesse vazio.
+           PERFORM UNTIL WS-EOF-SORT
+               RETURN SD-ORDENACAO
+                   AT END
+                       SET WS-EOF-SORT TO TRUE
+                   NOT AT END
+                       IF NOT WS-E-PRIMEIRO-REGISTRO
+                           AND SD-NOME-COMPLETO = WS-NOME-ANTERIOR
+                           ADD 1 TO WS-QTD-DUPLICADOS
+                           MOVE SD-NOME-COMPLETO TO WS-LD-NOME
+                           MOVE WS-COD-ANTERIOR  TO WS-LD-COD-1
+                           MOVE SD-COD-CLIENTE   TO WS-LD-COD-2
+                           WRITE FD-LINHA-RELATORIO
+                               FROM WS-LINHA-DUPLICADO
+                       END-IF
+                       MOVE 'N' TO WS-PRIMEIRO-REGISTRO
+                       MOVE SD-NOME-COMPLETO TO WS-NOME-ANTERIOR
+                       MOVE SD-COD-CLIENTE   TO WS-COD-ANTERIOR
+           END-PERFORM
+           .
+
+       END PROGRAM CADDUP.
