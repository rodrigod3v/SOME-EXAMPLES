@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: CONSULTA DO HISTORICO DE ALTERACOES DE UM CLIENTE DO
+      *          CADASTRO-PF, lendo AUDITCAD.DAT (gravado pela rotina
+      *          de auditoria do CADPF) e listando campo alterado,
+      *          valor antigo, valor novo, quem alterou e quando.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADHIST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-AUDITORIA      ASSIGN TO "AUDITCAD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-AUDITORIA.
+       01  FD-AUDITORIA-REC.
+           COPY AUDITCAD.
+
+       WORKING-STORAGE SECTION.
+         01 WS-FS-AUDITORIA          PIC X(02) VALUE '00'.
+         COPY FSTATUSPARM.
+
+         01 WS-FIM-AUDITORIA         PIC X(01) VALUE 'N'.
+             88 WS-EOF-AUDITORIA             VALUE 'S'.
+
+         01 WS-COD-CLIENTE-PROCURA   PIC 9(06).
+         01 WS-QTD-ALTERACOES        PIC 9(05) VALUE ZEROS.
+
+         01 WS-LINHA-CABECALHO.
+             03 FILLER                PIC X(12) VALUE 'ALTERACAO EM'.
+             03 WS-LC-DATA            PIC 9(08).
+             03 FILLER                PIC X(01) VALUE ' '.
+             03 WS-LC-HORA            PIC 9(08).
+             03 FILLER                PIC X(05) VALUE ' POR '.
+             03 WS-LC-USUARIO         PIC X(08).
+             03 FILLER                PIC X(02) VALUE ' @'.
+             03 WS-LC-TERMINAL        PIC X(08).
+             03 FILLER                PIC X(03) VALUE ' ('.
+             03 WS-LC-OPERACAO        PIC X(01).
+             03 FILLER                PIC X(01) VALUE ')'.
+
+         01 WS-LINHA-HIST.
+             03 WS-LH-CAMPO           PIC X(20).
+             03 FILLER                PIC X(03) VALUE ' : '.
+             03 WS-LH-ANTES           PIC X(25).
+             03 FILLER                PIC X(04) VALUE ' -> '.
+             03 WS-LH-DEPOIS          PIC X(25).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'CODIGO DO CLIENTE : '
+           ACCEPT WS-COD-CLIENTE-PROCURA
+
+           OPEN INPUT FD-AUDITORIA
+           MOVE WS-FS-AUDITORIA TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               DISPLAY 'AUDITCAD.DAT NAO EXISTE - SEM HISTORICO.'
+               SET WS-EOF-AUDITORIA TO TRUE
+           END-IF
+           PERFORM UNTIL WS-EOF-AUDITORIA
+               READ FD-AUDITORIA
+                   AT END
+                       SET WS-EOF-AUDITORIA TO TRUE
+                   NOT AT END
+                       IF AU-COD-CLIENTE = WS-COD-CLIENTE-PROCURA
+                           PERFORM MOSTRA-ALTERACAO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FD-AUDITORIA
+
+           IF WS-QTD-ALTERACOES = ZEROS
+               DISPLAY 'NENHUMA ALTERACAO ENCONTRADA PARA ESSE CLIENTE.'
+           ELSE
+               DISPLAY 'TOTAL DE CAMPOS ALTERADOS: ' WS-QTD-ALTERACOES
+           END-IF
+           STOP RUN.
+
+       MOSTRA-ALTERACAO.
+      *    Mostra o cabecalho de quem/quando mexeu no registro e, em
+      *    seguida, cada campo que realmente mudou entre a imagem
+      *    anterior e a imagem posterior gravadas por GRAVA-AUDITORIA.
+           MOVE AU-DATA     TO WS-LC-DATA
+           MOVE AU-HORA     TO WS-LC-HORA
+           MOVE AU-USUARIO  TO WS-LC-USUARIO
+           MOVE AU-TERMINAL TO WS-LC-TERMINAL
+           MOVE AU-OPERACAO TO WS-LC-OPERACAO
+           DISPLAY WS-LINHA-CABECALHO
+
+           PERFORM COMPARA-CAMPOS
+           .
+
+       COMPARA-CAMPOS.
+           IF AA-TIPO-PESSOA NOT = DD-TIPO-PESSOA
+               MOVE 'TIPO DE PESSOA' TO WS-LH-CAMPO
+               MOVE AA-TIPO-PESSOA   TO WS-LH-ANTES
+               MOVE DD-TIPO-PESSOA   TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-CPF NOT = DD-CPF
+               MOVE 'CPF'   TO WS-LH-CAMPO
+               MOVE AA-CPF  TO WS-LH-ANTES
+               MOVE DD-CPF  TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-PRIMEIRO-NOME NOT = DD-PRIMEIRO-NOME
+               MOVE 'PRIMEIRO NOME'   TO WS-LH-CAMPO
+               MOVE AA-PRIMEIRO-NOME  TO WS-LH-ANTES
+               MOVE DD-PRIMEIRO-NOME  TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-ULTIMO-NOME NOT = DD-ULTIMO-NOME
+               MOVE 'ULTIMO NOME'   TO WS-LH-CAMPO
+               MOVE AA-ULTIMO-NOME  TO WS-LH-ANTES
+               MOVE DD-ULTIMO-NOME  TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-PAIS NOT = DD-PAIS
+               MOVE 'PAIS (TEL)' TO WS-LH-CAMPO
+               MOVE AA-PAIS      TO WS-LH-ANTES
+               MOVE DD-PAIS      TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-DDD NOT = DD-DDD
+               MOVE 'DDD'   TO WS-LH-CAMPO
+               MOVE AA-DDD  TO WS-LH-ANTES
+               MOVE DD-DDD  TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-PREFIXO NOT = DD-PREFIXO
+               MOVE 'PREFIXO TEL.' TO WS-LH-CAMPO
+               MOVE AA-PREFIXO     TO WS-LH-ANTES
+               MOVE DD-PREFIXO     TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-SUFIXO NOT = DD-SUFIXO
+               MOVE 'SUFIXO TEL.' TO WS-LH-CAMPO
+               MOVE AA-SUFIXO     TO WS-LH-ANTES
+               MOVE DD-SUFIXO     TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-RUA NOT = DD-RUA
+               MOVE 'RUA'  TO WS-LH-CAMPO
+               MOVE AA-RUA TO WS-LH-ANTES
+               MOVE DD-RUA TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-BAIRRO NOT = DD-BAIRRO
+               MOVE 'BAIRRO'  TO WS-LH-CAMPO
+               MOVE AA-BAIRRO TO WS-LH-ANTES
+               MOVE DD-BAIRRO TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-CIDADE NOT = DD-CIDADE
+               MOVE 'CIDADE'  TO WS-LH-CAMPO
+               MOVE AA-CIDADE TO WS-LH-ANTES
+               MOVE DD-CIDADE TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-UF NOT = DD-UF
+               MOVE 'UF'  TO WS-LH-CAMPO
+               MOVE AA-UF TO WS-LH-ANTES
+               MOVE DD-UF TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-CEP-1 NOT = DD-CEP-1 OR AA-CEP-2 NOT = DD-CEP-2
+               PERFORM MOSTRA-CAMPO-CEP
+           END-IF
+           IF AA-NACIONALIDADE NOT = DD-NACIONALIDADE
+               MOVE 'NACIONALIDADE'  TO WS-LH-CAMPO
+               MOVE AA-NACIONALIDADE TO WS-LH-ANTES
+               MOVE DD-NACIONALIDADE TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-PROFISSAO NOT = DD-PROFISSAO
+               MOVE 'PROFISSAO'  TO WS-LH-CAMPO
+               MOVE AA-PROFISSAO TO WS-LH-ANTES
+               MOVE DD-PROFISSAO TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-CNPJ NOT = DD-CNPJ
+               MOVE 'CNPJ'  TO WS-LH-CAMPO
+               MOVE AA-CNPJ TO WS-LH-ANTES
+               MOVE DD-CNPJ TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-RAZAO-SOCIAL NOT = DD-RAZAO-SOCIAL
+               MOVE 'RAZAO SOCIAL'  TO WS-LH-CAMPO
+               MOVE AA-RAZAO-SOCIAL TO WS-LH-ANTES
+               MOVE DD-RAZAO-SOCIAL TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           IF AA-REPRESENTANTE-LEGAL NOT = DD-REPRESENTANTE-LEGAL
+               MOVE 'REPRESENTANTE LEGAL'  TO WS-LH-CAMPO
+               MOVE AA-REPRESENTANTE-LEGAL TO WS-LH-ANTES
+               MOVE DD-REPRESENTANTE-LEGAL TO WS-LH-DEPOIS
+               PERFORM MOSTRA-CAMPO
+           END-IF
+           .
+
+       MOSTRA-CAMPO.
+           DISPLAY WS-LINHA-HIST
+           ADD 1 TO WS-QTD-ALTERACOES
+           .
+
+       MOSTRA-CAMPO-CEP.
+           MOVE 'CEP' TO WS-LH-CAMPO
+           STRING AA-CEP-1 '-' AA-CEP-2 DELIMITED BY SIZE
+               INTO WS-LH-ANTES
+           STRING DD-CEP-1 '-' DD-CEP-2 DELIMITED BY SIZE
+               INTO WS-LH-DEPOIS
+           DISPLAY WS-LINHA-HIST
+           ADD 1 TO WS-QTD-ALTERACOES
+           .
+
+       END PROGRAM CADHIST.
