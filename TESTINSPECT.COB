@@ -2,7 +2,10 @@
 *> Author:
 *> Date:
 *> Purpose:
-*> Tectonics: cobc
+*> Tectonics: cobc -o NOTAS.so TESTINSPECT.COB
+*>            (PROGRAM-ID NOTAS != nome do arquivo; o nome do modulo
+*>            gerado precisa bater com o PROGRAM-ID para que CALL
+*>            'NOTAS' ache o .so, ex. a partir do JOBNOTURNO)
 *>****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. NOTAS.
@@ -20,18 +23,35 @@ WORKING-STORAGE SECTION.
 77 WS-NOME-MES-AUX           PIC X(15) VALUE SPACES.
 77 WS-TECLA-AUX              PIC X.
 77 WS-TOTAL                  PIC 9(02).
-77 FILLER                    PIC X(10) VALUES "11/10/2022".
+77 FILLER                    PIC X(10) VALUE "11/10/2022".
 
 01 WS-MESES-ANO              PIC 99 VALUE ZEROS.
    88 WS-MES-ATUAL                     VALUE 1 THRU 12.
 
 
-01 WS-DIAS-MES                  PIC 99 VALUES ZERO.
+01 WS-DIAS-MES                  PIC 99 VALUE ZERO.
+
+01 WS-DATA-VALIDA               PIC X(01) VALUE 'N'.
+   88 WS-DATA-E-VALIDA                 VALUE 'S'.
+   88 WS-DATA-E-INVALIDA               VALUE 'N'.
+
+COPY MESNOME.
+
+77 WS-JOB-NOME               PIC X(08) VALUE "NOTAS".
+77 WS-DIA-SEMANA-JOB         PIC X(20).
+77 WS-DIA-SEMANA-NUM         PIC 9.
+
+77 WS-SENTIDO-CONV           PIC X(01).
+77 WS-DATA-AAAAMMDD          PIC 9(08).
 
 PROCEDURE DIVISION.
 P100-INICIAL.
      DISPLAY "INICIO DO PROCESSAMENTO"
 
+     ACCEPT WS-DIA-SEMANA-JOB FROM DAY-OF-WEEK
+     MOVE WS-DIA-SEMANA-JOB(1:1) TO WS-DIA-SEMANA-NUM
+     CALL "RUNCTL" USING WS-JOB-NOME WS-DIA-SEMANA-NUM "I"
+
 
      MOVE "11"               TO WS-DATA(01:02).
      MOVE "/"                TO WS-DATA(03:01).
@@ -42,6 +62,21 @@ P100-INICIAL.
 MAIN-PROCEDURE.
     DISPLAY WS-DATA.
 
+    CALL "VALDATA" USING WS-DATA-DD WS-DATA-MM WS-DATA-AA
+                          WS-DATA-VALIDA
+    IF WS-DATA-E-VALIDA
+        MOVE WS-TAB-MES-NOME(WS-DATA-MM) TO WS-NOME-MES-AUX
+        DISPLAY "DATA VALIDA - MES: " WS-NOME-MES-AUX
+
+        MOVE "C" TO WS-SENTIDO-CONV
+        CALL "CONVDATA" USING WS-SENTIDO-CONV WS-DATA-DD WS-DATA-MM
+                               WS-DATA-AA WS-DATA-AAAAMMDD
+        DISPLAY "CHAVE AAAAMMDD: " WS-DATA-AAAAMMDD
+    ELSE
+        DISPLAY "DATA INVALIDA"
+        MOVE 8 TO RETURN-CODE
+    END-IF
+
     *> INSPECT 1 APRENDIDO NA AULA
     *>INSPECT WS-DATA TALLYING WS-TOTAL FOR ALL "/"
     *>BEFORE INITIAL "2022".
@@ -50,5 +85,6 @@ MAIN-PROCEDURE.
     INSPECT WS-DATA REPLACING ALL "/" BY "-" AFTER "11".
     DISPLAY WS-DATA
 
-    STOP RUN.
+    CALL "RUNCTL" USING WS-JOB-NOME WS-DIA-SEMANA-NUM "C"
+    GOBACK.
 END PROGRAM NOTAS.
