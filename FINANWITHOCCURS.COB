@@ -1,58 +1,961 @@
-      ******************************************************************
-      * Author: RODRIGO ORLANDO
-      * Date:
-      * Purpose: OCCURS ARRAY ESTATICO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FINAN2.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-            SPECIAL-NAMES.
-                DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-         01 WS-FINANCIAMENTO.
-           03 WS-CLIENTE       PIC X(20).
-           03 WS-OBJETO        PIC X(20).
-           03 WS-VALOR         PIC 9(06)V99.
-           03 WS-NUM-PARCELAS  PIC 99.
-           03 WS-PARCELAS      PIC 99.999,99 OCCURS 1 TO 420
-                               TIMES DEPENDING ON WS-NUM-PARCELAS.
-
-         01 WS-VARIAVEIS.
-           03 WS-VR-PARCELAS  PIC 9(05)V99.
-           03 WS-IND          PIC 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           INITIALISE WS-VARIAVEIS
-
-
-           DISPLAY 'INFORME O NOME DO CLIENTE : '
-           ACCEPT WS-CLIENTE
-           DISPLAY 'INFORME O OBJETIVO FINANCIADO: '
-           ACCEPT WS-OBJETO
-           DISPLAY 'INFORME O VALOR DO OBJETO : '
-           ACCEPT WS-VALOR
-           DISPLAY 'INFORME O NUMERO DE PARCELAR : '
-           ACCEPT WS-NUM-PARCELAS
-
-
-           COMPUTE WS-VR-PARCELAS = WS-VALOR / WS-NUM-PARCELAS
-
-           PERFORM UNTIL WS-IND EQUAL WS-NUM-PARCELAS
-              ADD 1      TO WS-IND
-              MOVE WS-VR-PARCELAS    TO WS-PARCELAS(WS-IND)
-           END-PERFORM
-
-           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
-                                       WS-IND > WS-NUM-PARCELAS
-           DISPLAY 'PARCELA ' WS-IND ':' WS-PARCELAS(WS-IND)
-           END-PERFORM
-
-
-            STOP RUN.
-       END PROGRAM FINAN2.
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: OCCURS ARRAY ESTATICO
+      * Tectonics: cobc -o FINAN2.so FINANWITHOCCURS.COB
+      *            (PROGRAM-ID FINAN2 != nome do arquivo; o nome do
+      *            modulo gerado precisa bater com o PROGRAM-ID para
+      *            que CALL 'FINAN2' ache o .so, ex. a partir do
+      *            JOBNOTURNO)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINAN2.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+            SPECIAL-NAMES.
+                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CONTRATO       ASSIGN TO "FDCONTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-NUM-CONTRATO
+               FILE STATUS IS WS-FS-CONTRATO.
+           SELECT FD-CARNE          ASSIGN TO "CARNE.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CARNE.
+           SELECT FD-LOTE           ASSIGN TO "FINLOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+           SELECT FD-CADASTRO       ASSIGN TO "CADPF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CAD-COD-CLIENTE
+               FILE STATUS IS WS-FS-CADASTRO.
+           SELECT FD-FERIADO        ASSIGN TO "FERIADO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-DATA-FERIADO
+               FILE STATUS IS WS-FS-FERIADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CONTRATO.
+       01  FD-CONTRATO-REC.
+           COPY FINANREC.
+
+       FD  FD-CADASTRO.
+       01  FD-CADASTRO-REC.
+           COPY CADPFREC.
+
+       FD  FD-CARNE.
+       01  FD-CARNE-REG             PIC X(80).
+
+       FD  FD-LOTE.
+       01  FD-LOTE-REG.
+           COPY LOTETRAN.
+
+       FD  FD-FERIADO.
+       01  FD-FERIADO-REC.
+           COPY FERIADOREC.
+
+       WORKING-STORAGE SECTION.
+         01 WS-FINANCIAMENTO.
+           03 WS-NUM-CONTRATO  PIC 9(08).
+           03 WS-COD-CLIENTE   PIC 9(06).
+           03 WS-CLIENTE       PIC X(20).
+           03 WS-OBJETO        PIC X(20).
+           03 WS-VALOR         PIC 9(06)V99.
+           03 WS-TAXA-JUROS    PIC 9(02)V9(04).
+           03 WS-METODO-AMORT  PIC X(01).
+               88 WS-AMORT-PRICE          VALUE 'P'.
+               88 WS-AMORT-SAC            VALUE 'S'.
+           03 WS-NUM-PARCELAS  PIC 999.
+           03 WS-1A-VENCTO     PIC 9(08).
+           03 WS-PARCELAS      OCCURS 1 TO 420
+                               TIMES DEPENDING ON WS-NUM-PARCELAS.
+               05 WS-PARC-VALOR   PIC 9(05)V99.
+               05 WS-PARC-VENCTO  PIC 9(08).
+
+         01 WS-VARIAVEIS.
+           03 WS-VR-PARCELAS  PIC 9(05)V99.
+           03 WS-IND          PIC 99.
+           03 WS-TAXA-DECIMAL PIC 9(01)V9(06).
+           03 WS-SALDO-DEVEDOR PIC 9(08)V99.
+           03 WS-AMORT-CONST   PIC 9(08)V99.
+           03 WS-JUROS-PARC    PIC 9(08)V99.
+           03 WS-FATOR-POT     PIC 9(04)V9(08).
+           03 WS-VENCTO-ATUAL.
+               05 WS-VENC-AA       PIC 9(04).
+               05 WS-VENC-MM       PIC 9(02).
+               05 WS-VENC-DD       PIC 9(02).
+
+         01 WS-ARQUIVO-STATUS.
+           03 WS-FS-CONTRATO      PIC X(02) VALUE '00'.
+           03 WS-FS-CARNE         PIC X(02) VALUE '00'.
+           03 WS-FS-LOTE          PIC X(02) VALUE '00'.
+           03 WS-FS-CADASTRO      PIC X(02) VALUE '00'.
+           03 WS-FS-FERIADO       PIC X(02) VALUE '00'.
+
+         01 WS-FIM-LOTE           PIC X VALUE 'N'.
+             88 WS-FIM-DO-LOTE            VALUE 'S'.
+
+         01 WS-DIA-UTIL.
+           03 WS-DU-SECULO        PIC 9(02).
+           03 WS-DU-ANO-SEC       PIC 9(02).
+           03 WS-DU-DIA-SEMANA    PIC 9(01).
+               88 WS-DU-E-FIM-DE-SEMANA  VALUE 0, 1.
+           03 WS-DU-MES-ZELLER    PIC 9(02).
+           03 WS-DU-ANO-ZELLER    PIC 9(04).
+           03 WS-DU-TERMO-MES     PIC 9(02).
+           03 WS-DU-TERMO-ANO     PIC 9(02).
+           03 WS-DU-TERMO-SEC     PIC 9(02).
+
+         01 WS-DU-DATA-UTIL-FLAG  PIC X(01) VALUE 'N'.
+             88 WS-DU-E-DATA-UTIL         VALUE 'S'.
+
+         01 WS-FERIADO-ENCONTRADO PIC X(01) VALUE 'N'.
+             88 WS-E-FERIADO              VALUE 'S'.
+
+         01 WS-VENCTO-AJUSTADO.
+           03 WS-VADJ-AA           PIC 9(04).
+           03 WS-VADJ-MM           PIC 9(02).
+           03 WS-VADJ-DD           PIC 9(02).
+
+         01 WS-DATA-AJUSTADA-NUM.
+           03 WS-DAN-AA             PIC 9(04).
+           03 WS-DAN-MM             PIC 9(02).
+           03 WS-DAN-DD             PIC 9(02).
+
+         01 WS-FIM-MES-AJUSTADO    PIC 99.
+
+         01 WS-JOB-NOME             PIC X(08) VALUE "FINAN2".
+         01 WS-DIA-SEMANA-JOB       PIC X(20).
+         01 WS-DIA-SEMANA-NUM       PIC 9.
+
+         01 WS-LINHA-CARNE.
+           03 FILLER               PIC X(07) VALUE 'CLIENTE'.
+           03 WS-LC-CLIENTE        PIC X(20).
+           03 FILLER               PIC X(10) VALUE ' PARCELA: '.
+           03 WS-LC-PARCELA        PIC ZZ9.
+           03 FILLER               PIC X(08) VALUE ' VENC.: '.
+           03 WS-LC-VENCTO         PIC 9(08).
+           03 FILLER               PIC X(09) VALUE ' VALOR: '.
+           03 WS-LC-VALOR          PIC ZZ.ZZZ,99.
+
+         01 WS-OPCAO             PIC 9.
+
+         01 WS-ATRASO.
+           03 WS-PARC-IND-ATRASO   PIC 99.
+           03 WS-DIAS-ATRASO       PIC 9(03).
+           03 WS-PCT-MULTA         PIC 9(02)V99.
+           03 WS-PCT-JUROS-DIA     PIC 9(01)V9(04).
+           03 WS-VR-MULTA          PIC 9(08)V99.
+           03 WS-VR-JUROS-ATRASO   PIC 9(08)V99.
+           03 WS-VR-PARC-REVISADA  PIC 9(08)V99.
+
+         01 WS-LIQUIDACAO.
+           03 WS-PARC-IND-LIQUID   PIC 99.
+           03 WS-PCT-DESCONTO      PIC 9(02)V99.
+           03 WS-VR-SOMA-RESTANTE  PIC 9(08)V99.
+           03 WS-VR-DESCONTO       PIC 9(08)V99.
+           03 WS-VR-LIQUIDACAO     PIC 9(08)V99.
+
+         01 WS-CORRECAO.
+           03 WS-PCT-CORRECAO      PIC 9(02)V9(04).
+           03 WS-QTD-CORRIGIDAS    PIC 999.
+
+         01 WS-CANCELAMENTO.
+           03 WS-MOTIVO-CANCEL     PIC 99.
+           03 WS-QTD-PARC-NAO-CANCELADAS PIC 999.
+
+         COPY MAXPARC.
+         COPY JUROSPARM.
+         COPY FSTATUSPARM.
+         COPY PAGTOSTATPARM.
+
+         01 WS-VALIDACAO-PRAZO.
+           03 WS-TAB-IDX            PIC 9.
+           03 WS-MAX-PRAZO-OBJETO   PIC 999.
+           03 WS-PRAZO-VALIDO       PIC X VALUE 'N'.
+               88 WS-PRAZO-OK               VALUE 'S'.
+
+         01 WS-RECONCILIACAO.
+           03 WS-SOMA-PARCELAS      PIC 9(08)V99.
+           03 WS-DIF-ARREDONDAMENTO PIC S9(08)V99.
+
+         01 WS-MODO-EXECUCAO        PIC X(08) VALUE SPACES.
+             88 WS-MODO-LOTE                VALUE 'LOTE'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           INITIALISE WS-VARIAVEIS
+
+           ACCEPT WS-DIA-SEMANA-JOB FROM DAY-OF-WEEK
+           MOVE WS-DIA-SEMANA-JOB(1:1) TO WS-DIA-SEMANA-NUM
+           CALL 'RUNCTL' USING WS-JOB-NOME WS-DIA-SEMANA-NUM 'I'
+
+      *    Quando chamado pelo JOBNOTURNO (execucao noturna, sem
+      *    operador no terminal), a variavel de ambiente FINAN2-MODO
+      *    vem com 'LOTE' e o processamento vai direto para o arquivo
+      *    de transacoes (PROCESSA-LOTE), sem abrir o menu interativo
+      *    que ficaria parado esperando um ACCEPT que nunca chega.
+           MOVE SPACES TO WS-MODO-EXECUCAO
+           ACCEPT WS-MODO-EXECUCAO FROM ENVIRONMENT 'FINAN2-MODO'
+
+           IF WS-MODO-LOTE
+               PERFORM PROCESSA-LOTE
+           ELSE
+               DISPLAY 'FINAN2 - 1-NOVO CONTRATO  2-RECALCULO ATRASO'
+               DISPLAY '         3-LIQUIDACAO ANTECIPADA  4-LOTE'
+               DISPLAY '         5-CORRECAO MONETARIA  6-CANCELAR'
+               PERFORM WITH TEST AFTER UNTIL WS-OPCAO IS NUMERIC
+                   ACCEPT WS-OPCAO
+                   IF WS-OPCAO NOT NUMERIC
+                       DISPLAY 'OPCAO INVALIDA. DIGITE NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+
+               EVALUATE WS-OPCAO
+                   WHEN 2
+                       PERFORM RECALCULA-ATRASO
+                   WHEN 3
+                       PERFORM LIQUIDACAO-ANTECIPADA
+                   WHEN 4
+                       PERFORM PROCESSA-LOTE
+                   WHEN 5
+                       PERFORM CORRECAO-MONETARIA
+                   WHEN 6
+                       PERFORM CANCELA-CONTRATO
+                   WHEN OTHER
+                       PERFORM NOVO-CONTRATO
+               END-EVALUATE
+           END-IF
+
+           CALL 'RUNCTL' USING WS-JOB-NOME WS-DIA-SEMANA-NUM 'C'
+           GOBACK.
+
+       NOVO-CONTRATO.
+           DISPLAY 'INFORME O NUMERO DO CONTRATO : '
+           PERFORM WITH TEST AFTER UNTIL WS-NUM-CONTRATO IS NUMERIC
+               ACCEPT WS-NUM-CONTRATO
+               IF WS-NUM-CONTRATO NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+
+           PERFORM BUSCA-CLIENTE
+
+           IF WS-FS-CADASTRO NOT = '00'
+               DISPLAY 'CONTRATO NAO CRIADO: CLIENTE INEXISTENTE.'
+           ELSE
+               DISPLAY 'INFORME O OBJETIVO FINANCIADO: '
+               ACCEPT WS-OBJETO
+               DISPLAY 'INFORME O VALOR DO OBJETO : '
+               PERFORM WITH TEST AFTER UNTIL WS-VALOR IS NUMERIC
+                   ACCEPT WS-VALOR
+                   IF WS-VALOR NOT NUMERIC
+                       DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+               PERFORM BUSCA-PRAZO-MAXIMO
+
+               MOVE 'N' TO WS-PRAZO-VALIDO
+               PERFORM UNTIL WS-PRAZO-OK
+                   DISPLAY 'INFORME O NUMERO DE PARCELAR (MAX: '
+                           WS-MAX-PRAZO-OBJETO ') : '
+                   ACCEPT WS-NUM-PARCELAS
+                   IF WS-NUM-PARCELAS NOT NUMERIC
+                       DISPLAY 'VALOR NAO NUMERICO.'
+                   ELSE
+                       IF WS-NUM-PARCELAS > 0 AND
+                          WS-NUM-PARCELAS NOT > WS-MAX-PRAZO-OBJETO
+                           MOVE 'S' TO WS-PRAZO-VALIDO
+                       ELSE
+                           DISPLAY 'PRAZO INVALIDO PARA ESTE OBJETO.'
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               DISPLAY 'INFORME A TAXA DE JUROS AO MES (EX: 02,5000) : '
+               PERFORM WITH TEST AFTER UNTIL WS-TAXA-JUROS IS NUMERIC
+                   ACCEPT WS-TAXA-JUROS
+                   IF WS-TAXA-JUROS NOT NUMERIC
+                       DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+               DISPLAY 'METODO DE AMORTIZACAO (P)RICE OU (S)AC : '
+               ACCEPT WS-METODO-AMORT
+               DISPLAY 'INFORME O 1O VENCIMENTO (AAAAMMDD) : '
+               PERFORM WITH TEST AFTER UNTIL WS-1A-VENCTO IS NUMERIC
+                   ACCEPT WS-1A-VENCTO
+                   IF WS-1A-VENCTO NOT NUMERIC
+                       DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+
+               PERFORM PROCESSA-CONTRATO
+           END-IF
+           .
+
+       PROCESSA-CONTRATO.
+      *    Nucleo de calculo de um contrato (usado tanto pela entrada
+      *    interativa quanto pelo modo em lote do PROCESSA-LOTE).
+           PERFORM CALCULA-PARCELAS
+           PERFORM RECONCILIA-ARREDONDAMENTO
+           PERFORM GERA-VENCIMENTOS
+           PERFORM EMITE-CARNE
+           PERFORM GRAVA-CONTRATO
+           .
+
+       RECONCILIA-ARREDONDAMENTO.
+      *    So faz sentido comparar a soma das parcelas contra WS-VALOR
+      *    quando o financiamento e sem juros (parcelas iguais, divisao
+      *    simples): ai a soma truncada quase nunca bate com o valor do
+      *    objeto e a diferenca (poucos centavos) vai na ultima parcela
+      *    para o cliente nao pagar nem a mais nem a menos no total.
+      *    Com juros (PRICE/SAC) a soma das parcelas e principal+juros,
+      *    sempre maior que WS-VALOR; reconciliar contra WS-VALOR ai
+      *    jogaria o valor dos juros (negativo) na ultima parcela, que
+      *    e um campo sem sinal (FD-PARC-VALOR/WS-PARC-VALOR) e perderia
+      *    o sinal, corrompendo a parcela. O calculo de PRICE/SAC ja
+      *    mantem os centavos corretos (cada parcela e ROUNDED na hora
+      *    de gravar), entao nao ha o que reconciliar nesse caso.
+           IF WS-TAXA-DECIMAL = 0
+               MOVE ZEROS TO WS-SOMA-PARCELAS
+               PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                                           WS-IND > WS-NUM-PARCELAS
+                   ADD WS-PARC-VALOR(WS-IND) TO WS-SOMA-PARCELAS
+               END-PERFORM
+
+               COMPUTE WS-DIF-ARREDONDAMENTO =
+                   WS-VALOR - WS-SOMA-PARCELAS
+
+               IF WS-DIF-ARREDONDAMENTO NOT = 0
+                   DISPLAY 'AJUSTE DE ARREDONDAMENTO NA ULT. PARCELA: '
+                       WS-DIF-ARREDONDAMENTO
+                   ADD WS-DIF-ARREDONDAMENTO
+                       TO WS-PARC-VALOR(WS-NUM-PARCELAS)
+               END-IF
+           END-IF
+           .
+
+       PROCESSA-LOTE.
+      *    Le um arquivo de transacoes com varios contratos novos e
+      *    gera o cronograma de cada um em um unico job, em vez de
+      *    exigir uma execucao interativa por contrato. Devolve
+      *    RETURN-CODE 8 se o arquivo de lote nao existir, para um
+      *    driver de job noturno (JOBNOTURNO.COB) parar a cadeia em
+      *    vez de seguir para o proximo passo sem ter processado nada.
+      *    Usa o FSTATUS compartilhado para categorizar o FILE STATUS
+      *    em vez de testar o codigo '35' na mao.
+           OPEN INPUT FD-LOTE
+           MOVE WS-FS-LOTE TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF NOT FS-OK
+               DISPLAY FS-MENSAGEM
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 'N' TO WS-FIM-LOTE
+
+               PERFORM UNTIL WS-FIM-DO-LOTE
+                   READ FD-LOTE
+                       AT END
+                           MOVE 'S' TO WS-FIM-LOTE
+                       NOT AT END
+                           MOVE LT-NUM-CONTRATO    TO WS-NUM-CONTRATO
+                           MOVE LT-CLIENTE         TO WS-CLIENTE
+                           MOVE LT-OBJETO          TO WS-OBJETO
+                           MOVE LT-VALOR           TO WS-VALOR
+                           MOVE LT-TAXA-JUROS      TO WS-TAXA-JUROS
+                           MOVE LT-METODO-AMORT    TO WS-METODO-AMORT
+                           MOVE LT-NUM-PARCELAS    TO WS-NUM-PARCELAS
+                           MOVE LT-1A-VENCTO       TO WS-1A-VENCTO
+                           PERFORM PROCESSA-CONTRATO
+                           DISPLAY 'CONTRATO ' WS-NUM-CONTRATO
+                                   ' PROCESSADO NO LOTE.'
+                   END-READ
+               END-PERFORM
+
+               CLOSE FD-LOTE
+           END-IF
+           .
+
+       EMITE-CARNE.
+      *    Gera o carne de pagamento em arquivo impresso, uma linha
+      *    por parcela, em vez de apenas mostrar os valores na tela.
+           OPEN OUTPUT FD-CARNE
+
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                                       WS-IND > WS-NUM-PARCELAS
+               MOVE WS-CLIENTE              TO WS-LC-CLIENTE
+               MOVE WS-IND                  TO WS-LC-PARCELA
+               MOVE WS-PARC-VENCTO(WS-IND)  TO WS-LC-VENCTO
+               MOVE WS-PARC-VALOR(WS-IND)   TO WS-LC-VALOR
+               WRITE FD-CARNE-REG FROM WS-LINHA-CARNE
+           END-PERFORM
+
+           CLOSE FD-CARNE
+           .
+
+       RECALCULA-ATRASO.
+      *    Quando o cliente perde o vencimento de uma parcela, aplica
+      *    multa percentual mais juros diarios sobre o valor original
+      *    e mostra o valor revisado, em vez de deixar a cobranca sem
+      *    nenhum recalculo.
+           OPEN I-O FD-CONTRATO
+           DISPLAY 'INFORME O NUMERO DO CONTRATO : '
+           PERFORM WITH TEST AFTER UNTIL WS-NUM-CONTRATO IS NUMERIC
+               ACCEPT WS-NUM-CONTRATO
+               IF WS-NUM-CONTRATO NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           MOVE WS-NUM-CONTRATO TO FD-NUM-CONTRATO
+           READ FD-CONTRATO
+               INVALID KEY
+                   DISPLAY 'CONTRATO NAO ENCONTRADO.'
+           END-READ
+
+           IF WS-FS-CONTRATO = '00'
+               DISPLAY 'INFORME O NUMERO DA PARCELA : '
+               PERFORM WITH TEST AFTER UNTIL
+                       WS-PARC-IND-ATRASO IS NUMERIC
+                   ACCEPT WS-PARC-IND-ATRASO
+                   IF WS-PARC-IND-ATRASO NOT NUMERIC
+                       DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+               IF WS-PARC-IND-ATRASO < 1
+                       OR WS-PARC-IND-ATRASO > FD-NUM-PARCELAS
+                   DISPLAY 'PARCELA INEXISTENTE NESTE CONTRATO.'
+               ELSE
+                   DISPLAY 'INFORME OS DIAS DE ATRASO : '
+                   PERFORM WITH TEST AFTER
+                           UNTIL WS-DIAS-ATRASO IS NUMERIC
+                       ACCEPT WS-DIAS-ATRASO
+                       IF WS-DIAS-ATRASO NOT NUMERIC
+                           DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                       END-IF
+                   END-PERFORM
+                   DISPLAY 'INFORME O PERCENTUAL DE MULTA (EX: 02,00):'
+                   PERFORM WITH TEST AFTER UNTIL WS-PCT-MULTA IS NUMERIC
+                       ACCEPT WS-PCT-MULTA
+                       IF WS-PCT-MULTA NOT NUMERIC
+                           DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                       END-IF
+                   END-PERFORM
+                   DISPLAY 'INFORME O JUROS AO DIA (EX: 0,0333) : '
+                   PERFORM WITH TEST AFTER
+                           UNTIL WS-PCT-JUROS-DIA IS NUMERIC
+                       ACCEPT WS-PCT-JUROS-DIA
+                       IF WS-PCT-JUROS-DIA NOT NUMERIC
+                           DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                       END-IF
+                   END-PERFORM
+
+      *            Usa o JUROSCALC (generalizado a partir do COMPUTE de
+      *            COMPUTE.cbl) para a multa e o juros de atraso, em
+      *            vez de cada programa escrever seu proprio COMPUTE
+      *            BASE * TAXA / 100 * FATOR.
+                   MOVE FD-PARC-VALOR(WS-PARC-IND-ATRASO) TO JC-BASE
+                   MOVE WS-PCT-MULTA                      TO JC-TAXA
+                   MOVE 1                                 TO JC-FATOR
+                   CALL 'JUROSCALC' USING JC-BASE JC-TAXA JC-FATOR
+                                           JC-RESULTADO JC-STATUS
+                   MOVE JC-RESULTADO TO WS-VR-MULTA
+
+                   MOVE WS-PCT-JUROS-DIA                  TO JC-TAXA
+                   MOVE WS-DIAS-ATRASO                    TO JC-FATOR
+                   CALL 'JUROSCALC' USING JC-BASE JC-TAXA JC-FATOR
+                                           JC-RESULTADO JC-STATUS
+                   MOVE JC-RESULTADO TO WS-VR-JUROS-ATRASO
+
+                   COMPUTE WS-VR-PARC-REVISADA ROUNDED =
+                       FD-PARC-VALOR(WS-PARC-IND-ATRASO)
+                           + WS-VR-MULTA + WS-VR-JUROS-ATRASO
+
+      *            Mesma validacao/log de transicao de status de
+      *            COMANDOSET1.cbl (PAGTOSTAT), para essa parcela nao
+      *            virar ATRASADA se ja estiver CANCELADA/ESTORNADA.
+      *            PAGTOSTAT nao tem (nem deveria ter) uma entrada
+      *            A->A: re-computar multa/juros de uma parcela que
+      *            ja esta ATRASADA, dias depois, nao e uma transicao
+      *            de status de verdade e nao deve gerar uma nova
+      *            linha em PAGTOLOG.DAT a cada reprocessamento; so
+      *            chama PAGTOSTAT quando o status esta de fato
+      *            mudando.
+                   MOVE FD-PARC-STATUS(WS-PARC-IND-ATRASO)
+                       TO PS-STATUS-ATUAL
+                   MOVE 'A' TO PS-STATUS-NOVO
+                   IF PS-STATUS-ATUAL = PS-STATUS-NOVO
+                       SET PS-TRANSICAO-E-VALIDA TO TRUE
+                   ELSE
+                       CALL 'PAGTOSTAT' USING PS-STATUS-ATUAL
+                               PS-STATUS-NOVO PS-TRANSICAO-VALIDA
+                   END-IF
+                   IF PS-TRANSICAO-E-INVALIDA
+                       DISPLAY 'TRANSICAO DE STATUS INVALIDA: '
+                               PS-STATUS-ATUAL ' -> ' PS-STATUS-NOVO
+                   ELSE
+                       MOVE 'A' TO FD-PARC-STATUS(WS-PARC-IND-ATRASO)
+                       REWRITE FD-CONTRATO-REC
+
+                       DISPLAY 'VALOR ORIGINAL...: '
+                               FD-PARC-VALOR(WS-PARC-IND-ATRASO)
+                       DISPLAY 'MULTA............: ' WS-VR-MULTA
+                       DISPLAY 'JUROS DE ATRASO..: ' WS-VR-JUROS-ATRASO
+                       DISPLAY 'VALOR REVISADO...: ' WS-VR-PARC-REVISADA
+                   END-IF
+               END-IF
+           END-IF
+
+           CLOSE FD-CONTRATO
+           .
+
+       LIQUIDACAO-ANTECIPADA.
+      *    Soma as parcelas a partir do ponto informado e aplica um
+      *    desconto de antecipacao, para o cliente que quer quitar o
+      *    contrato antes do prazo em vez de pagar parcela a parcela.
+           OPEN I-O FD-CONTRATO
+           DISPLAY 'INFORME O NUMERO DO CONTRATO : '
+           PERFORM WITH TEST AFTER UNTIL WS-NUM-CONTRATO IS NUMERIC
+               ACCEPT WS-NUM-CONTRATO
+               IF WS-NUM-CONTRATO NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           MOVE WS-NUM-CONTRATO TO FD-NUM-CONTRATO
+           READ FD-CONTRATO
+               INVALID KEY
+                   DISPLAY 'CONTRATO NAO ENCONTRADO.'
+           END-READ
+
+           IF WS-FS-CONTRATO = '00'
+               DISPLAY 'QUITAR A PARTIR DA PARCELA NUMERO : '
+               PERFORM WITH TEST AFTER UNTIL
+                       WS-PARC-IND-LIQUID IS NUMERIC
+                   ACCEPT WS-PARC-IND-LIQUID
+                   IF WS-PARC-IND-LIQUID NOT NUMERIC
+                       DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+               IF WS-PARC-IND-LIQUID < 1
+                       OR WS-PARC-IND-LIQUID > FD-NUM-PARCELAS
+                   DISPLAY 'PARCELA INEXISTENTE NESTE CONTRATO.'
+               ELSE
+                   DISPLAY 'INFORME O PCT. DE DESCONTO (EX: 05,00):'
+                   PERFORM WITH TEST AFTER
+                           UNTIL WS-PCT-DESCONTO IS NUMERIC
+                       ACCEPT WS-PCT-DESCONTO
+                       IF WS-PCT-DESCONTO NOT NUMERIC
+                           DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                       END-IF
+                   END-PERFORM
+
+                   MOVE ZEROS TO WS-VR-SOMA-RESTANTE
+                   PERFORM VARYING WS-IND FROM WS-PARC-IND-LIQUID BY 1
+                           UNTIL WS-IND > FD-NUM-PARCELAS
+                       IF FD-PARC-STATUS(WS-IND) NOT = 'G'
+                           ADD FD-PARC-VALOR(WS-IND)
+                               TO WS-VR-SOMA-RESTANTE
+                       END-IF
+                   END-PERFORM
+
+                   COMPUTE WS-VR-DESCONTO ROUNDED =
+                       WS-VR-SOMA-RESTANTE * WS-PCT-DESCONTO / 100
+                   COMPUTE WS-VR-LIQUIDACAO =
+                       WS-VR-SOMA-RESTANTE - WS-VR-DESCONTO
+
+                   DISPLAY 'SOMA DAS PARCELAS RESTANTES..: '
+                           WS-VR-SOMA-RESTANTE
+                   DISPLAY 'DESCONTO DE ANTECIPACAO......: '
+                           WS-VR-DESCONTO
+                   DISPLAY 'VALOR PARA QUITACAO..........: '
+                           WS-VR-LIQUIDACAO
+               END-IF
+           END-IF
+
+           CLOSE FD-CONTRATO
+           .
+
+       CORRECAO-MONETARIA.
+      *    Aplica o indice de correcao mensal sobre as parcelas ainda
+      *    nao pagas de um contrato, pois ate aqui o valor gerado na
+      *    criacao nunca podia ser reajustado.
+           OPEN I-O FD-CONTRATO
+           DISPLAY 'INFORME O NUMERO DO CONTRATO : '
+           PERFORM WITH TEST AFTER UNTIL WS-NUM-CONTRATO IS NUMERIC
+               ACCEPT WS-NUM-CONTRATO
+               IF WS-NUM-CONTRATO NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           MOVE WS-NUM-CONTRATO TO FD-NUM-CONTRATO
+           READ FD-CONTRATO
+               INVALID KEY
+                   DISPLAY 'CONTRATO NAO ENCONTRADO.'
+           END-READ
+
+           IF WS-FS-CONTRATO = '00'
+               DISPLAY 'INFORME O PERCENTUAL DE CORRECAO (EX:01,0000):'
+               PERFORM WITH TEST AFTER UNTIL WS-PCT-CORRECAO IS NUMERIC
+                   ACCEPT WS-PCT-CORRECAO
+                   IF WS-PCT-CORRECAO NOT NUMERIC
+                       DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+               MOVE ZEROS TO WS-QTD-CORRIGIDAS
+
+               PERFORM VARYING WS-IND FROM 1 BY 1
+                       UNTIL WS-IND > FD-NUM-PARCELAS
+                   IF FD-PARC-STATUS(WS-IND) = 'P' OR
+                      FD-PARC-STATUS(WS-IND) = 'A'
+                       COMPUTE FD-PARC-VALOR(WS-IND) ROUNDED =
+                           FD-PARC-VALOR(WS-IND) *
+                               (1 + (WS-PCT-CORRECAO / 100))
+                       ADD 1 TO WS-QTD-CORRIGIDAS
+                   END-IF
+               END-PERFORM
+
+               REWRITE FD-CONTRATO-REC
+               DISPLAY WS-QTD-CORRIGIDAS
+                       ' PARCELA(S) CORRIGIDA(S) COM SUCESSO.'
+           END-IF
+
+           CLOSE FD-CONTRATO
+           .
+
+       CANCELA-CONTRATO.
+      *    Marca o contrato como cancelado e zera/anula as parcelas
+      *    ainda nao pagas, ja que ate aqui FINAN2 so sabia criar
+      *    contrato, nunca cancelar um.
+           OPEN I-O FD-CONTRATO
+           DISPLAY 'INFORME O NUMERO DO CONTRATO : '
+           PERFORM WITH TEST AFTER UNTIL WS-NUM-CONTRATO IS NUMERIC
+               ACCEPT WS-NUM-CONTRATO
+               IF WS-NUM-CONTRATO NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           MOVE WS-NUM-CONTRATO TO FD-NUM-CONTRATO
+           READ FD-CONTRATO
+               INVALID KEY
+                   DISPLAY 'CONTRATO NAO ENCONTRADO.'
+           END-READ
+
+           IF WS-FS-CONTRATO = '00'
+               DISPLAY 'INFORME O CODIGO DO MOTIVO DO CANCELAMENTO : '
+               PERFORM WITH TEST AFTER UNTIL WS-MOTIVO-CANCEL IS NUMERIC
+                   ACCEPT WS-MOTIVO-CANCEL
+                   IF WS-MOTIVO-CANCEL NOT NUMERIC
+                       DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+
+               MOVE 'C'             TO FD-STATUS-CONTRATO
+               MOVE WS-MOTIVO-CANCEL TO FD-MOTIVO-CANCEL
+
+      *        Mesma validacao/log de transicao de PAGTOSTAT usada em
+      *        RECALCULA-ATRASO: so cancela a parcela se a transicao
+      *        do status atual para CANCELADA fizer sentido (uma
+      *        parcela ja ESTORNADA, por exemplo, nao volta a virar
+      *        CANCELADA).
+               MOVE ZEROS TO WS-QTD-PARC-NAO-CANCELADAS
+               PERFORM VARYING WS-IND FROM 1 BY 1
+                       UNTIL WS-IND > FD-NUM-PARCELAS
+                   IF FD-PARC-STATUS(WS-IND) NOT = 'G'
+                       MOVE FD-PARC-STATUS(WS-IND) TO PS-STATUS-ATUAL
+                       MOVE 'C' TO PS-STATUS-NOVO
+                       CALL 'PAGTOSTAT' USING PS-STATUS-ATUAL
+                               PS-STATUS-NOVO PS-TRANSICAO-VALIDA
+                       IF PS-TRANSICAO-E-VALIDA
+                           MOVE ZEROS TO FD-PARC-VALOR(WS-IND)
+                           MOVE 'C'   TO FD-PARC-STATUS(WS-IND)
+                       ELSE
+                           ADD 1 TO WS-QTD-PARC-NAO-CANCELADAS
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               REWRITE FD-CONTRATO-REC
+               DISPLAY 'CONTRATO ' WS-NUM-CONTRATO ' CANCELADO.'
+               IF WS-QTD-PARC-NAO-CANCELADAS > ZEROS
+                   DISPLAY WS-QTD-PARC-NAO-CANCELADAS
+                           ' PARCELA(S) NAO CANCELADA(S) POR TRANSICAO'
+                           ' DE STATUS INVALIDA.'
+               END-IF
+           END-IF
+
+           CLOSE FD-CONTRATO
+           .
+
+       BUSCA-CLIENTE.
+      *    Usa o codigo do cliente para buscar o nome no cadastro
+      *    (AULA 44/LAYOUT001.cpy), em vez de digitar o nome livre a
+      *    cada contrato, o que fazia o mesmo cliente ficar com grafia
+      *    diferente de um financiamento para outro.
+           OPEN INPUT FD-CADASTRO
+           DISPLAY 'INFORME O CODIGO DO CLIENTE : '
+           PERFORM WITH TEST AFTER UNTIL WS-COD-CLIENTE IS NUMERIC
+               ACCEPT WS-COD-CLIENTE
+               IF WS-COD-CLIENTE NOT NUMERIC
+                   DISPLAY 'VALOR NAO NUMERICO. NOVAMENTE : '
+               END-IF
+           END-PERFORM
+           MOVE WS-COD-CLIENTE TO FD-CAD-COD-CLIENTE
+           READ FD-CADASTRO
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO.'
+           END-READ
+
+           IF WS-FS-CADASTRO = '00'
+               STRING FD-PRIMEIRO-NOME DELIMITED BY SPACE
+                      ' '
+                      FD-ULTIMO-NOME   DELIMITED BY SPACE
+                      INTO WS-CLIENTE
+           END-IF
+
+           CLOSE FD-CADASTRO
+           .
+
+       BUSCA-PRAZO-MAXIMO.
+      *    Consulta o prazo maximo de parcelas permitido para o tipo
+      *    de objeto financiado, em vez de aceitar qualquer numero de
+      *    parcelas ate o limite fisico do OCCURS.
+           MOVE 24 TO WS-MAX-PRAZO-OBJETO
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1 UNTIL WS-TAB-IDX > 6
+               IF WS-OBJETO = WS-TAB-OBJETO(WS-TAB-IDX)
+                   MOVE WS-TAB-MAX-PRAZO(WS-TAB-IDX)
+                                               TO WS-MAX-PRAZO-OBJETO
+               END-IF
+           END-PERFORM
+           .
+
+       CALCULA-PARCELAS.
+      *    Gera o plano de parcelas pelo metodo escolhido, em vez de
+      *    simplesmente dividir o valor em partes iguais sem juros.
+           COMPUTE WS-TAXA-DECIMAL = WS-TAXA-JUROS / 100
+
+           IF WS-AMORT-SAC
+               PERFORM CALCULA-SAC
+           ELSE
+               PERFORM CALCULA-PRICE
+           END-IF
+           .
+
+       CALCULA-PRICE.
+      *    PMT = PV * i / (1 - (1+i) ** -n), parcela fixa.
+           IF WS-TAXA-DECIMAL = 0
+               COMPUTE WS-VR-PARCELAS = WS-VALOR / WS-NUM-PARCELAS
+           ELSE
+               COMPUTE WS-FATOR-POT =
+                   1 - ((1 + WS-TAXA-DECIMAL) ** (WS-NUM-PARCELAS * -1))
+               COMPUTE WS-VR-PARCELAS ROUNDED =
+                   (WS-VALOR * WS-TAXA-DECIMAL) / WS-FATOR-POT
+           END-IF
+
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                                       WS-IND > WS-NUM-PARCELAS
+               MOVE WS-VR-PARCELAS    TO WS-PARC-VALOR(WS-IND)
+           END-PERFORM
+           .
+
+       CALCULA-SAC.
+      *    Amortizacao constante; os juros incidem sobre o saldo
+      *    devedor, entao a parcela decresce a cada mes.
+           MOVE WS-VALOR           TO WS-SALDO-DEVEDOR
+           COMPUTE WS-AMORT-CONST ROUNDED = WS-VALOR / WS-NUM-PARCELAS
+
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                                       WS-IND > WS-NUM-PARCELAS
+               COMPUTE WS-JUROS-PARC ROUNDED =
+                   WS-SALDO-DEVEDOR * WS-TAXA-DECIMAL
+               COMPUTE WS-PARC-VALOR(WS-IND) ROUNDED =
+                   WS-AMORT-CONST + WS-JUROS-PARC
+               SUBTRACT WS-AMORT-CONST FROM WS-SALDO-DEVEDOR
+           END-PERFORM
+           .
+
+       GERA-VENCIMENTOS.
+      *    A partir do 1o vencimento informado, soma um mes por
+      *    parcela para montar o calendario de pagamento, rolando
+      *    cada vencimento para o proximo dia util quando cair em
+      *    fim de semana ou feriado (FERIADO.DAT).
+           MOVE WS-1A-VENCTO TO WS-VENCTO-ATUAL
+
+           OPEN INPUT FD-FERIADO
+           IF WS-FS-FERIADO = '35'
+               OPEN OUTPUT FD-FERIADO
+               CLOSE FD-FERIADO
+               OPEN INPUT FD-FERIADO
+           END-IF
+
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                                       WS-IND > WS-NUM-PARCELAS
+               IF WS-IND > 1
+                   PERFORM SOMA-UM-MES
+               END-IF
+               PERFORM AJUSTA-DIA-UTIL
+               MOVE WS-DATA-AJUSTADA-NUM TO WS-PARC-VENCTO(WS-IND)
+           END-PERFORM
+
+           CLOSE FD-FERIADO
+           .
+
+       AJUSTA-DIA-UTIL.
+      *    Parte do vencimento calculado (WS-VENCTO-ATUAL) sem
+      *    alterar esse campo, pois ele continua sendo a data-base
+      *    usada por SOMA-UM-MES para o proximo mes; so a copia
+      *    WS-VENCTO-AJUSTADO avanca dia a dia ate cair num dia util.
+           MOVE WS-VENC-AA TO WS-VADJ-AA
+           MOVE WS-VENC-MM TO WS-VADJ-MM
+           MOVE WS-VENC-DD TO WS-VADJ-DD
+
+           PERFORM WITH TEST AFTER UNTIL WS-DU-E-DATA-UTIL
+               PERFORM CALCULA-DIA-SEMANA-AJUSTADO
+               PERFORM VERIFICA-FERIADO-AJUSTADO
+               IF WS-DU-E-FIM-DE-SEMANA OR WS-E-FERIADO
+                   MOVE 'N' TO WS-DU-DATA-UTIL-FLAG
+                   PERFORM ADD-UM-DIA-AJUSTADO
+               ELSE
+                   MOVE 'S' TO WS-DU-DATA-UTIL-FLAG
+               END-IF
+           END-PERFORM
+
+           MOVE WS-VADJ-AA TO WS-DAN-AA
+           MOVE WS-VADJ-MM TO WS-DAN-MM
+           MOVE WS-VADJ-DD TO WS-DAN-DD
+           .
+
+       CALCULA-DIA-SEMANA-AJUSTADO.
+      *    Congruencia de Zeller: WS-DU-DIA-SEMANA 0=SABADO,
+      *    1=DOMINGO, 2=SEGUNDA, ... 6=SEXTA. Usa +5*SECULO em vez
+      *    de -2*SECULO (congruente mod 7) para nao gerar negativo.
+           MOVE WS-VADJ-MM TO WS-DU-MES-ZELLER
+           MOVE WS-VADJ-AA TO WS-DU-ANO-ZELLER
+           IF WS-DU-MES-ZELLER < 3
+               ADD 12 TO WS-DU-MES-ZELLER
+               SUBTRACT 1 FROM WS-DU-ANO-ZELLER
+           END-IF
+           COMPUTE WS-DU-SECULO  = WS-DU-ANO-ZELLER / 100
+           COMPUTE WS-DU-ANO-SEC = FUNCTION MOD(WS-DU-ANO-ZELLER, 100)
+
+      *    Cada termo com divisao inteira precisa do seu proprio
+      *    COMPUTE, truncado pelo PIC 9 do campo destino, antes de
+      *    somar tudo no MOD final - um unico COMPUTE com as quatro
+      *    divisoes dentro da mesma expressao mantem casas decimais
+      *    ate a atribuicao final e da dia da semana errado.
+           COMPUTE WS-DU-TERMO-MES = (13 * (WS-DU-MES-ZELLER + 1)) / 5
+           COMPUTE WS-DU-TERMO-ANO = WS-DU-ANO-SEC / 4
+           COMPUTE WS-DU-TERMO-SEC = WS-DU-SECULO / 4
+           COMPUTE WS-DU-DIA-SEMANA = FUNCTION MOD(
+               WS-VADJ-DD + WS-DU-TERMO-MES
+               + WS-DU-ANO-SEC + WS-DU-TERMO-ANO
+               + WS-DU-TERMO-SEC + (5 * WS-DU-SECULO), 7)
+           .
+
+       VERIFICA-FERIADO-AJUSTADO.
+           MOVE WS-VADJ-AA TO WS-DAN-AA
+           MOVE WS-VADJ-MM TO WS-DAN-MM
+           MOVE WS-VADJ-DD TO WS-DAN-DD
+           MOVE WS-DATA-AJUSTADA-NUM TO FD-DATA-FERIADO
+           READ FD-FERIADO
+               INVALID KEY
+                   MOVE 'N' TO WS-FERIADO-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-FERIADO-ENCONTRADO
+           END-READ
+           .
+
+       ADD-UM-DIA-AJUSTADO.
+           ADD 1 TO WS-VADJ-DD
+           PERFORM DETERMINA-FIM-MES-AJUSTADO
+           IF WS-VADJ-DD > WS-FIM-MES-AJUSTADO
+               MOVE 1 TO WS-VADJ-DD
+               ADD 1 TO WS-VADJ-MM
+               IF WS-VADJ-MM > 12
+                   MOVE 1 TO WS-VADJ-MM
+                   ADD 1 TO WS-VADJ-AA
+               END-IF
+           END-IF
+           .
+
+       DETERMINA-FIM-MES-AJUSTADO.
+           EVALUATE WS-VADJ-MM
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-FIM-MES-AJUSTADO
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-FIM-MES-AJUSTADO
+               WHEN 02
+                   IF FUNCTION MOD(WS-VADJ-AA, 4) = 0
+                       AND (FUNCTION MOD(WS-VADJ-AA, 100) NOT = 0
+                            OR FUNCTION MOD(WS-VADJ-AA, 400) = 0)
+                       MOVE 29 TO WS-FIM-MES-AJUSTADO
+                   ELSE
+                       MOVE 28 TO WS-FIM-MES-AJUSTADO
+                   END-IF
+           END-EVALUATE
+           .
+
+       SOMA-UM-MES.
+      *    Avanca WS-VENCTO-ATUAL em um mes, virando o ano quando
+      *    necessario e ajustando dias invalidos (ex: 31 em abril).
+           ADD 1 TO WS-VENC-MM
+           IF WS-VENC-MM > 12
+               MOVE 1 TO WS-VENC-MM
+               ADD 1 TO WS-VENC-AA
+           END-IF
+
+           EVALUATE WS-VENC-MM
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   IF WS-VENC-DD > 30
+                       MOVE 30 TO WS-VENC-DD
+                   END-IF
+               WHEN 02
+                   IF WS-VENC-DD > 28
+                       MOVE 28 TO WS-VENC-DD
+                   END-IF
+           END-EVALUATE
+           .
+
+       GRAVA-CONTRATO.
+      *    Persiste o contrato recem-calculado no master indexado,
+      *    para que ele sobreviva ao STOP RUN e possa ser consultado
+      *    depois, em vez de se perder com a WORKING-STORAGE.
+           OPEN I-O FD-CONTRATO
+           IF WS-FS-CONTRATO = '35'
+               OPEN OUTPUT FD-CONTRATO
+               CLOSE FD-CONTRATO
+               OPEN I-O FD-CONTRATO
+           END-IF
+
+           MOVE WS-NUM-CONTRATO    TO FD-NUM-CONTRATO
+           MOVE WS-COD-CLIENTE     TO FD-COD-CLIENTE
+           MOVE WS-CLIENTE         TO FD-CLIENTE
+           MOVE WS-OBJETO          TO FD-OBJETO
+           MOVE WS-VALOR           TO FD-VALOR
+           MOVE WS-TAXA-JUROS      TO FD-TAXA-JUROS
+           MOVE WS-METODO-AMORT    TO FD-METODO-AMORT
+           MOVE WS-NUM-PARCELAS    TO FD-NUM-PARCELAS
+           MOVE 'A'                TO FD-STATUS-CONTRATO
+
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                                       WS-IND > WS-NUM-PARCELAS
+               MOVE WS-PARC-VALOR(WS-IND)   TO FD-PARC-VALOR(WS-IND)
+               MOVE WS-PARC-VENCTO(WS-IND)  TO FD-PARC-VENCTO(WS-IND)
+               MOVE 'P'                     TO FD-PARC-STATUS(WS-IND)
+           END-PERFORM
+
+           WRITE FD-CONTRATO-REC
+               INVALID KEY
+                   DISPLAY 'CONTRATO ' WS-NUM-CONTRATO
+                           ' JA EXISTIA. REGISTRO SUBSTITUIDO.'
+                   REWRITE FD-CONTRATO-REC
+           END-WRITE
+
+           CLOSE FD-CONTRATO
+           .
+
+       END PROGRAM FINAN2.
