@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: GRAVA UM REGISTRO DE CONTROLE DE EXECUCAO (RUNCTL.DAT)
+      *          NO INICIO DE UM JOB BATCH, REGISTRANDO JOB, DATA,
+      *          HORA E O DIA DA SEMANA JA CAPTURADO PELO CHAMADOR
+      *          (VIA ACCEPT ... FROM DAY-OF-WEEK, COMO EM ACCEPT1),
+      *          PARA QUE UM PROCESSAMENTO NOTURNO INTERROMPIDO POSSA
+      *          SER RASTREADO ATE A EXECUCAO EXATA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNCTL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-RUNCTL         ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNCTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-RUNCTL.
+       01  FD-RUNCTL-REC.
+           COPY RUNCTLREC.
+
+       WORKING-STORAGE SECTION.
+         01 WS-FS-RUNCTL                     PIC X(02) VALUE '00'.
+         COPY FSTATUSPARM.
+
+       LINKAGE SECTION.
+         COPY RUNCTLPARM.
+
+       PROCEDURE DIVISION USING RC-PARM-JOB-NAME RC-PARM-DIA-SEMANA
+                                 RC-PARM-MODO.
+       MAIN-PROCEDURE.
+      *    RUNCTL.DAT e LINE SEQUENTIAL (so grava no final do arquivo,
+      *    nunca da para dar REWRITE numa linha ja gravada), entao
+      *    inicio e fim de um job sao duas linhas separadas
+      *    (RC-EM-ANDAMENTO e RC-CONCLUIDO) em vez de uma so linha
+      *    que seria atualizada; um relatorio casa as duas depois
+      *    pelo par RC-JOB-NAME/RC-DATA-EXECUCAO.
+      *    Usa o FSTATUS compartilhado para categorizar o FILE STATUS
+      *    em vez de testar o codigo '35' na mao.
+           OPEN EXTEND FD-RUNCTL
+           MOVE WS-FS-RUNCTL TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               OPEN OUTPUT FD-RUNCTL
+               CLOSE FD-RUNCTL
+               OPEN EXTEND FD-RUNCTL
+           END-IF
+
+           MOVE RC-PARM-JOB-NAME    TO RC-JOB-NAME
+           ACCEPT RC-DATA-EXECUCAO  FROM DATE YYYYMMDD
+           ACCEPT RC-HORA-INICIO    FROM TIME
+           MOVE RC-PARM-DIA-SEMANA  TO RC-DIA-SEMANA
+           IF RC-PARM-FIM
+               SET RC-CONCLUIDO     TO TRUE
+           ELSE
+               SET RC-EM-ANDAMENTO  TO TRUE
+           END-IF
+
+           WRITE FD-RUNCTL-REC
+
+           CLOSE FD-RUNCTL
+           GOBACK.
+
+       END PROGRAM RUNCTL.
