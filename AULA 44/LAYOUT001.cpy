@@ -1,4 +1,10 @@
          01 CADASTRO-PF.
+           03 WS-TIPO-PESSOA                  PIC X(01) VALUE 'F'.
+              88 WS-PESSOA-FISICA                 VALUE 'F'.
+              88 WS-PESSOA-JURIDICA               VALUE 'J'.
+           03 WS-CPF                          PIC 9(11).
+           03 WS-CPF-R REDEFINES WS-CPF.
+              05 WS-CPF-DIGITO                PIC 9 OCCURS 11 TIMES.
            03 WS-NOME.
               05 WS-PRIMEIRO-NOME                PIC X(20).
               05 WS-ULTIMO-NOME                  PIC X(20).
@@ -17,3 +23,9 @@
                  07 WS-CEP-2                     PIC X(03).
            03 WS-NACIONALIDADE                   PIC X(20).
            03 WS-PROFISSAO                       PIC X(20).
+           03 WS-DADOS-PJ.
+              05 WS-CNPJ                          PIC 9(14).
+              05 WS-CNPJ-R REDEFINES WS-CNPJ.
+                 07 WS-CNPJ-DIGITO          PIC 9 OCCURS 14 TIMES.
+              05 WS-RAZAO-SOCIAL                  PIC X(40).
+              05 WS-REPRESENTANTE-LEGAL           PIC X(40).
