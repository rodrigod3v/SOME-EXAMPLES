@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: FORMATACAO DE NOME COMPLETO REUTILIZAVEL, GENERALIZADA
+      *          A PARTIR DA "FORMA 1" DE STRING.COB (STRING 'ANDRE' ' '
+      *          'COSTA' INTO WS-CONTEUDO), PARA QUALQUER PROGRAMA
+      *          JUNTAR PRIMEIRO/ULTIMO NOME DE CADASTRO-PF EM UMA UNICA
+      *          STRING PRONTA PARA RELATORIO, ETIQUETA OU TELA, SEM
+      *          OS ESPACOS DE PREENCHIMENTO DOS CAMPOS PIC X(20).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMEFMT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+         COPY NOMEFMTPARM.
+
+       PROCEDURE DIVISION USING NF-PRIMEIRO-NOME NF-ULTIMO-NOME
+                                 NF-NOME-COMPLETO.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO NF-NOME-COMPLETO
+
+           STRING FUNCTION TRIM(NF-PRIMEIRO-NOME) DELIMITED BY SIZE
+                  ' '                              DELIMITED BY SIZE
+                  FUNCTION TRIM(NF-ULTIMO-NOME)    DELIMITED BY SIZE
+               INTO NF-NOME-COMPLETO
+           END-STRING
+
+           GOBACK.
+
+       END PROGRAM NOMEFMT.
