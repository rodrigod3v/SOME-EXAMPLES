@@ -1,27 +1,69 @@
-*>****************************************************************
-*> Author:
-*> Date:
-*> Purpose:
-*> Tectonics: cobc
-*>****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. YOUR-PROGRAM-NAME.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-77 WS-NUM-1                   PIC 99 VALUE 0.
-77 WS-NUM-2                   PIC 99 VALUE 0.
-01 WS-PAGTO                   PIC X VALUE 'N'.
-   88 WS-CONFIRM              VALUE 'S' FALSE'N'.
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-
-     DISPLAY 'SITUACAO DO PAGTO ATUAL.......: ' WS-PAGTO
-     SET WS-CONFIRM         TO TRUE
-
-     DISPLAY 'NOVA SITUACAO DO PAGTO ATUAL......: ' WS-PAGTO
-     SET WS-CONFIRM         TO FALSE
-     DISPLAY 'SITUACAO DO PAGTO CORRIGIDO......: ' WS-PAGTO
-
-    STOP RUN.
-END PROGRAM YOUR-PROGRAM-NAME.
+*>****************************************************************
+*> Author: RODRIGO ORLANDO
+*> Date:
+*> Purpose: SITUACAO DE PAGAMENTO DE UMA PARCELA (WS-PAGTO), COM O
+*>          CONJUNTO COMPLETO DE STATUS USADO EM FD-PARC-STATUS
+*>          (FINANREC.cpy) - PENDENTE/PAGA/ATRASADA/CANCELADA/
+*>          ESTORNADA -, REGRAS DE TRANSICAO PARA QUE UM STATUS SO
+*>          MUDE PARA OUTRO QUE FACA SENTIDO NO NEGOCIO, E UM LOG DE
+*>          TODA MUDANCA EM PAGTOLOG.DAT. Validacao e log de fato
+*>          ficam em PAGTOSTAT (subprograma compartilhado tambem
+*>          usado por FINANWITHOCCURS.COB), para toda mudanca de
+*>          status de parcela no sistema passar pela mesma regra,
+*>          em vez de cada programa reimplementar a sua.
+*> Tectonics: cobc
+*>           (precisa de PAGTOSTAT.COB compilado no mesmo diretorio -
+*>           veja o Tectonics de PAGTOSTAT.COB - para o CALL resolver
+*>           em tempo de execucao)
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. YOUR-PROGRAM-NAME.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77 WS-NUM-1                   PIC 99 VALUE 0.
+77 WS-NUM-2                   PIC 99 VALUE 0.
+
+01 WS-PAGTO                   PIC X VALUE 'P'.
+   88 WS-PAGTO-PENDENTE               VALUE 'P'.
+   88 WS-PAGTO-PAGA                   VALUE 'G'.
+   88 WS-PAGTO-ATRASADA               VALUE 'A'.
+   88 WS-PAGTO-CANCELADA              VALUE 'C'.
+   88 WS-PAGTO-ESTORNADA              VALUE 'R'.
+
+01 WS-PAGTO-NOVO               PIC X VALUE SPACE.
+
+COPY PAGTOSTATPARM.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+
+     DISPLAY 'SITUACAO DO PAGTO ATUAL.......: ' WS-PAGTO
+
+     MOVE 'G' TO WS-PAGTO-NOVO
+     PERFORM ALTERA-STATUS-PAGTO
+     DISPLAY 'NOVA SITUACAO DO PAGTO ATUAL......: ' WS-PAGTO
+
+*>   PAGA so pode virar ESTORNADA (ver regras em VALIDA-TRANSICAO-
+*>   PAGTO); PAGA -> PENDENTE nao e uma transicao valida, por isso
+*>   o segundo exemplo usa 'R' em vez de 'P'.
+     MOVE 'R' TO WS-PAGTO-NOVO
+     PERFORM ALTERA-STATUS-PAGTO
+     DISPLAY 'SITUACAO DO PAGTO APOS ESTORNO....: ' WS-PAGTO
+
+    STOP RUN.
+
+ALTERA-STATUS-PAGTO.
+    MOVE WS-PAGTO       TO PS-STATUS-ATUAL
+    MOVE WS-PAGTO-NOVO  TO PS-STATUS-NOVO
+    CALL 'PAGTOSTAT' USING PS-STATUS-ATUAL PS-STATUS-NOVO
+                            PS-TRANSICAO-VALIDA
+    IF PS-TRANSICAO-E-VALIDA
+        MOVE WS-PAGTO-NOVO TO WS-PAGTO
+    ELSE
+        DISPLAY 'TRANSICAO DE STATUS INVALIDA: ' WS-PAGTO
+                ' -> ' WS-PAGTO-NOVO
+    END-IF
+    .
+
+END PROGRAM YOUR-PROGRAM-NAME.
