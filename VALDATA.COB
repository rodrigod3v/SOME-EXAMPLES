@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: ROTINA DE VALIDACAO DE DATA, CALLAVEL POR QUALQUER
+      *          PROGRAMA QUE RECEBA DIA/MES/ANO DE UM OPERADOR. TESTA
+      *          A FAIXA DE DIAS PELO MES E O ANO BISSEXTO PARA
+      *          FEVEREIRO, EM VEZ DE CONFIAR NOS DIGITOS DIGITADOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALDATA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 WS-DIAS-NO-MES                   PIC 99 VALUE ZEROS.
+         01 WS-ANO-BISSEXTO                  PIC X(01) VALUE 'N'.
+             88 WS-E-BISSEXTO                    VALUE 'S'.
+
+       LINKAGE SECTION.
+         COPY DATAVALPARM.
+
+       PROCEDURE DIVISION USING DV-DIA DV-MES DV-ANO DV-DATA-VALIDA.
+       MAIN-PROCEDURE.
+           IF DV-MES < 1 OR DV-MES > 12
+               SET DV-DATA-E-INVALIDA TO TRUE
+           ELSE
+               PERFORM DETERMINA-DIAS-NO-MES
+               IF DV-DIA < 1 OR DV-DIA > WS-DIAS-NO-MES
+                   SET DV-DATA-E-INVALIDA TO TRUE
+               ELSE
+                   SET DV-DATA-E-VALIDA TO TRUE
+               END-IF
+           END-IF
+           GOBACK.
+
+       DETERMINA-DIAS-NO-MES.
+           EVALUATE DV-MES
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DIAS-NO-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DIAS-NO-MES
+               WHEN 2
+                   PERFORM VERIFICA-ANO-BISSEXTO
+                   IF WS-E-BISSEXTO
+                       MOVE 29 TO WS-DIAS-NO-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-NO-MES
+                   END-IF
+           END-EVALUATE
+           .
+
+       VERIFICA-ANO-BISSEXTO.
+           IF FUNCTION MOD(DV-ANO, 4) = 0
+               AND (FUNCTION MOD(DV-ANO, 100) NOT = 0
+                    OR FUNCTION MOD(DV-ANO, 400) = 0)
+               MOVE 'S' TO WS-ANO-BISSEXTO
+           ELSE
+               MOVE 'N' TO WS-ANO-BISSEXTO
+           END-IF
+           .
+
+       END PROGRAM VALDATA.
