@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: VALIDACAO DE TRANSICAO DE STATUS DE PAGAMENTO DE UMA
+      *          PARCELA (PENDENTE/PAGA/ATRASADA/CANCELADA/ESTORNADA),
+      *          GENERALIZADA A PARTIR DE VALIDA-TRANSICAO-PAGTO E
+      *          GRAVA-LOG-PAGTO DE COMANDOSET1.cbl, PARA QUALQUER
+      *          PROGRAMA QUE MUDE O STATUS DE UMA PARCELA (COMANDOSET1,
+      *          FINANWITHOCCURS) APLICAR A MESMA REGRA DE NEGOCIO E
+      *          GRAVAR A MESMA LINHA DE HISTORICO EM PAGTOLOG.DAT, EM
+      *          VEZ DE CADA UM GRAVAR O CAMPO DE STATUS DIRETO SEM
+      *          NENHUM
+      *          REGISTRO DA MUDANCA.
+      * Tectonics: cobc
+      *           (precisa ficar compilado no mesmo diretorio de quem o
+      *           CALL - COMANDOSET1, FINANWITHOCCURS/FINAN2 - para o
+      *           CALL dinamico resolver em tempo de execucao)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAGTOSTAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-PAGTOLOG        ASSIGN TO "PAGTOLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTOLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-PAGTOLOG.
+       01  FD-PAGTOLOG-REC.
+           COPY PAGTOLOGREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-PAGTOLOG           PIC X(02) VALUE '00'.
+       COPY FSTATUSPARM.
+
+       LINKAGE SECTION.
+         COPY PAGTOSTATPARM.
+
+       PROCEDURE DIVISION USING PS-STATUS-ATUAL PS-STATUS-NOVO
+                                 PS-TRANSICAO-VALIDA.
+       MAIN-PROCEDURE.
+           PERFORM VALIDA-TRANSICAO-PAGTO
+           IF PS-TRANSICAO-E-VALIDA
+               PERFORM GRAVA-LOG-PAGTO
+           END-IF
+
+           GOBACK.
+
+       VALIDA-TRANSICAO-PAGTO.
+      *    Uma parcela so evolui pelos passos que um pagamento real
+      *    segue: PENDENTE pode virar PAGA, ATRASADA ou CANCELADA;
+      *    ATRASADA pode virar PAGA ou CANCELADA; PAGA so pode ser
+      *    ESTORNADA; CANCELADA e ESTORNADA sao estados finais e nao
+      *    aceitam nova transicao. Um status nao muda para ele mesmo
+      *    aqui de proposito: recalcular multa/juros de uma parcela ja
+      *    ATRASADA, dias depois, nao e uma transicao real e nao deve
+      *    virar uma nova linha em PAGTOLOG.DAT a cada reprocessamento
+      *    - por isso RECALCULA-ATRASO (FINANWITHOCCURS.COB) pula o
+      *    CALL por completo quando o status de destino ja e o atual,
+      *    em vez de essa EVALUATE precisar tratar esse caso.
+           SET PS-TRANSICAO-E-INVALIDA TO TRUE
+           EVALUATE TRUE
+               WHEN PS-STATUS-ATUAL = 'P' AND PS-STATUS-NOVO = 'G'
+                   SET PS-TRANSICAO-E-VALIDA TO TRUE
+               WHEN PS-STATUS-ATUAL = 'P' AND PS-STATUS-NOVO = 'A'
+                   SET PS-TRANSICAO-E-VALIDA TO TRUE
+               WHEN PS-STATUS-ATUAL = 'P' AND PS-STATUS-NOVO = 'C'
+                   SET PS-TRANSICAO-E-VALIDA TO TRUE
+               WHEN PS-STATUS-ATUAL = 'A' AND PS-STATUS-NOVO = 'G'
+                   SET PS-TRANSICAO-E-VALIDA TO TRUE
+               WHEN PS-STATUS-ATUAL = 'A' AND PS-STATUS-NOVO = 'C'
+                   SET PS-TRANSICAO-E-VALIDA TO TRUE
+               WHEN PS-STATUS-ATUAL = 'G' AND PS-STATUS-NOVO = 'R'
+                   SET PS-TRANSICAO-E-VALIDA TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       GRAVA-LOG-PAGTO.
+           OPEN EXTEND FD-PAGTOLOG
+           MOVE WS-FS-PAGTOLOG TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               OPEN OUTPUT FD-PAGTOLOG
+               CLOSE FD-PAGTOLOG
+               OPEN EXTEND FD-PAGTOLOG
+           END-IF
+
+           MOVE PS-STATUS-ATUAL      TO PL-STATUS-ANTERIOR
+           MOVE PS-STATUS-NOVO       TO PL-STATUS-NOVO
+           ACCEPT PL-DATA-TRANSICAO  FROM DATE YYYYMMDD
+           ACCEPT PL-HORA-TRANSICAO  FROM TIME
+
+           WRITE FD-PAGTOLOG-REC
+
+           CLOSE FD-PAGTOLOG
+           .
+
+       END PROGRAM PAGTOSTAT.
