@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: VARREDURA DE QUALIDADE DE DADOS SOBRE OS CAMPOS DE
+      *          DATA DO CADASTRO DE CLIENTES (CADPF.DAT) E DO MESTRE
+      *          DE FINANCIAMENTOS (FDCONTR.DAT), REAPROVEITANDO
+      *          CONVDATA (DECOMPOSICAO AAAAMMDD) E VALDATA (FAIXA DE
+      *          DIA POR MES + ANO BISSEXTO) PARA ACHAR VENCIMENTOS
+      *          QUE NAO SAO DATAS DE CALENDARIO REAIS ANTES QUE ELES
+      *          CAUSEM ERRO DE PROCESSAMENTO MAIS ADIANTE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCANDATA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CADASTRO       ASSIGN TO "CADPF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CAD-COD-CLIENTE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT FD-CONTRATO       ASSIGN TO "FDCONTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-NUM-CONTRATO
+               FILE STATUS IS WS-FS-CONTRATO.
+
+           SELECT FD-RELATORIO      ASSIGN TO "SCANDATA.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CADASTRO.
+       01  FD-CADASTRO-REC.
+           COPY CADPFREC.
+
+       FD  FD-CONTRATO.
+       01  FD-CONTRATO-REC.
+           COPY FINANREC.
+
+       FD  FD-RELATORIO.
+       01  FD-LINHA-RELATORIO              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 WS-FS-CADASTRO           PIC X(02) VALUE '00'.
+         01 WS-FS-CONTRATO           PIC X(02) VALUE '00'.
+         01 WS-FS-RELATORIO          PIC X(02) VALUE '00'.
+         COPY FSTATUSPARM.
+
+         01 WS-FIM-CADASTRO          PIC X(01) VALUE 'N'.
+             88 WS-EOF-CADASTRO              VALUE 'S'.
+         01 WS-FIM-CONTRATO          PIC X(01) VALUE 'N'.
+             88 WS-EOF-CONTRATO              VALUE 'S'.
+
+         01 WS-QTD-CLIENTES-LIDOS    PIC 9(05) VALUE ZEROS.
+         01 WS-QTD-PARCELAS-LIDAS    PIC 9(07) VALUE ZEROS.
+         01 WS-QTD-DATAS-INVALIDAS   PIC 9(05) VALUE ZEROS.
+
+         01 WS-IND-PARC              PIC 9(03).
+
+         01 WS-SENTIDO-CONV          PIC X(01).
+         01 WS-DATA-AAAAMMDD         PIC 9(08).
+         01 WS-CONV-DIA              PIC 9(02).
+         01 WS-CONV-MES              PIC 9(02).
+         01 WS-CONV-ANO              PIC 9(04).
+
+         01 WS-DATA-VALIDA           PIC X(01) VALUE 'N'.
+             88 WS-DATA-E-VALIDA             VALUE 'S'.
+             88 WS-DATA-E-INVALIDA           VALUE 'N'.
+
+         01 WS-LINHA-ACHADO.
+             03 FILLER                PIC X(11) VALUE 'CONTRATO: '.
+             03 WS-LA-CONTRATO        PIC 9(08).
+             03 FILLER                PIC X(11) VALUE ' PARCELA: '.
+             03 WS-LA-PARCELA         PIC ZZ9.
+             03 FILLER                PIC X(12) VALUE ' VENCIMENTO '.
+             03 WS-LA-VENCTO          PIC 9(08).
+             03 FILLER                PIC X(16) VALUE ' NAO E DATA VAL'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FD-CADASTRO
+           MOVE WS-FS-CADASTRO TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               DISPLAY 'CADPF.DAT NAO EXISTE - NADA A VARRER.'
+           ELSE
+               PERFORM UNTIL WS-EOF-CADASTRO
+                   READ FD-CADASTRO NEXT RECORD
+                       AT END
+                           SET WS-EOF-CADASTRO TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-QTD-CLIENTES-LIDOS
+      *>                   CADASTRO-PF NAO TEM CAMPO DE DATA HOJE;
+      *>                   O LACO FICA PRONTO PARA QUANDO UM FOR
+      *>                   ADICIONADO, SEM PRECISAR REESCREVER O SCAN.
+                   END-READ
+               END-PERFORM
+               CLOSE FD-CADASTRO
+           END-IF
+
+           OPEN INPUT FD-CONTRATO
+           OPEN OUTPUT FD-RELATORIO
+           MOVE WS-FS-CONTRATO TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               DISPLAY 'FDCONTR.DAT NAO EXISTE - NADA A VARRER.'
+           ELSE
+               PERFORM UNTIL WS-EOF-CONTRATO
+                   READ FD-CONTRATO NEXT RECORD
+                       AT END
+                           SET WS-EOF-CONTRATO TO TRUE
+                       NOT AT END
+                           PERFORM VERIFICA-PARCELAS-CONTRATO
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE FD-CONTRATO
+           CLOSE FD-RELATORIO
+
+           DISPLAY 'CLIENTES LIDOS......: ' WS-QTD-CLIENTES-LIDOS
+           DISPLAY 'PARCELAS LIDAS......: ' WS-QTD-PARCELAS-LIDAS
+           DISPLAY 'DATAS INVALIDAS.....: ' WS-QTD-DATAS-INVALIDAS
+           STOP RUN.
+
+       VERIFICA-PARCELAS-CONTRATO.
+           PERFORM VARYING WS-IND-PARC FROM 1 BY 1
+                   UNTIL WS-IND-PARC > FD-NUM-PARCELAS
+               ADD 1 TO WS-QTD-PARCELAS-LIDAS
+               MOVE FD-PARC-VENCTO(WS-IND-PARC) TO WS-DATA-AAAAMMDD
+               MOVE 'D' TO WS-SENTIDO-CONV
+               CALL 'CONVDATA' USING WS-SENTIDO-CONV WS-CONV-DIA
+                                     WS-CONV-MES WS-CONV-ANO
+                                     WS-DATA-AAAAMMDD
+               CALL 'VALDATA' USING WS-CONV-DIA WS-CONV-MES
+                                    WS-CONV-ANO WS-DATA-VALIDA
+               IF WS-DATA-E-INVALIDA
+                   ADD 1 TO WS-QTD-DATAS-INVALIDAS
+                   MOVE FD-NUM-CONTRATO    TO WS-LA-CONTRATO
+                   MOVE WS-IND-PARC        TO WS-LA-PARCELA
+                   MOVE WS-DATA-AAAAMMDD   TO WS-LA-VENCTO
+                   WRITE FD-LINHA-RELATORIO FROM WS-LINHA-ACHADO
+               END-IF
+           END-PERFORM
+           .
+
+       END PROGRAM SCANDATA.
