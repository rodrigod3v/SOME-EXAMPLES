@@ -1,105 +1,279 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-VARIAVEIS.
-           03 WS-NUM-1                           PIC S9(04)V99.
-           03 WS-NUM-2                           PIC S9(04)V99.
-           03 WS-TEXTO                           PIC X(20).
-           03 WS-STATUS                          PIC 9.
-           03 WS-LINHA                           PIC 9.
-           03 WS-CODIGO                          PIC 9.
-           03 WS-CAMPO                           PIC 99.
-           03 WS-DADO                            PIC 99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM P100-INICIALIZA
-           PERFORM P500-CALC
-           PERFORM P900-FIM
-
-           .
-       P000-ERRO.
-           DISPLAY 'ERRO DE PROCESSAMENTO.'
-           PERFORM P900-FIM
-           .
-
-       P100-INICIALIZA.
-
-           INITIALISE WS-VARIAVEIS.
-
-       P500-CALC.
-
-           SET WS-NUM-2                    TO 5
-           COMPUTE WS-NUM-1 = WS-NUM-1 + (WS-NUM-2 * 3)
-                       ON SIZE ERROR PERFORM P000-ERRO
-           END-COMPUTE
-
-           MOVE 'TEXTO'                    TO WS-TEXTO
-
-           IF WS-NUM-2 IS NUMERIC THEN
-               DISPLAY 'CAMPO NUMERICO'
-           ELSE
-               DISPLAY 'CAMPO NAO NUMERICO'
-               PERFORM P000-ERRO
-           END-IF
-
-           DISPLAY 'INFORME UM VALOR PARA STATUS: '
-           ACCEPT WS-STATUS
-
-           IF WS-STATUS = 1
-             DISPLAY 'HOMEM'.
-           IF WS-STATUS = 2
-             DISPLAY 'MULHER'.
-           IF WS-STATUS = 3
-             DISPLAY 'OUTRO'.
-           IF WS-STATUS GREATER 3
-             PERFORM P000-ERRO
-           END-IF
-
-           DISPLAY 'INFORME O NUMERO DA LINHA: '
-           ACCEPT WS-LINHA
-
-           DISPLAY 'INFORME O NUMERO DA CODIGO: '
-           ACCEPT WS-CODIGO
-
-           DISPLAY 'INFORME O NUMERO DA CAMPO: '
-           ACCEPT WS-CAMPO
-
-           DISPLAY 'INFORME O NUMERO DA DADO: '
-           ACCEPT WS-DADO
-
-           IF  WS-LINHA GREATER 30
-               DISPLAY 'LINHA MAIOR QUE 30.'
-           ELSE
-
-           IF WS-CODIGO = 2
-               DISPLAY'OK, CODIGO CORRETO.'
-           ELSE
-
-           IF WS-CAMPO NOT LESS WS-DADO
-               DISPLAY 'OK.'
-           ELSE
-               PERFORM P000-ERRO.
-
-           COMPUTE WS-NUM-1 = WS-NUM-2 * -1
-
-           IF WS-NUM-1 IS NEGATIVE THEN
-                DISPLAY 'OK, NEGATIVO...'
-           ELSE
-                DISPLAY 'NAO EH POSITIVO'
-           END-IF
-
-           .
-       P900-FIM.
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: VALIDACAO EM LOTE DE REGISTROS DE ENTRADA, USANDO A
+      *          CADEIA DE EDITS DE VALIDAEDIT, COM CHECKPOINT/RESTART
+      *          E RELATORIO DE EXCECOES (CONTINUA APOS UM REGISTRO
+      *          RUIM EM VEZ DE PARAR A PASSADA INTEIRA).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-VALIDACAO      ASSIGN TO "IFVALID.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-VALIDACAO.
+
+           SELECT FD-CKPOINT        ASSIGN TO "CKPOINT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-PROGRAMA
+               FILE STATUS IS WS-FS-CKPOINT.
+
+           SELECT FD-EXCEPRPT       ASSIGN TO "EXCEPRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPRPT.
+
+           SELECT FD-ERROLOG        ASSIGN TO "ERROLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ERROLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-VALIDACAO.
+       01  FD-VALIDACAO-REC.
+           COPY IFVALIDREC.
+
+       FD  FD-CKPOINT.
+       01  FD-CKPOINT-REC.
+           COPY CKPOINTREC.
+
+       FD  FD-EXCEPRPT.
+       01  FD-EXCEPRPT-REG           PIC X(80).
+
+       FD  FD-ERROLOG.
+       01  FD-ERROLOG-REC.
+           COPY ERROLOGREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARIAVEIS.
+           03 WS-NUM-1                           PIC S9(04)V99.
+           03 WS-NUM-2                           PIC S9(04)V99.
+
+       01 WS-JOB-NOME                        PIC X(08) VALUE 'IFELSE'.
+
+       01 WS-FS-VALIDACAO                    PIC X(02) VALUE '00'.
+       01 WS-FS-CKPOINT                      PIC X(02) VALUE '00'.
+       01 WS-FS-EXCEPRPT                     PIC X(02) VALUE '00'.
+       01 WS-FS-ERROLOG                      PIC X(02) VALUE '00'.
+       COPY FSTATUSPARM.
+
+       01 WS-FIM-VALIDACAO                   PIC X(01) VALUE 'N'.
+           88 WS-EOF-VALIDACAO                   VALUE 'S'.
+
+       01 WS-CKPOINT-ACHADO                  PIC X(01) VALUE 'N'.
+           88 WS-HA-CKPOINT-ANTERIOR             VALUE 'S'.
+
+       01 WS-ULTIMA-CHAVE-OK                 PIC 9(07) VALUE ZEROS.
+       01 WS-INTERVALO-CKPOINT               PIC 9(03) VALUE 100.
+
+       01 WS-QTD-PROCESSADOS                 PIC 9(07) VALUE ZEROS.
+       01 WS-QTD-OK                          PIC 9(07) VALUE ZEROS.
+       01 WS-QTD-REJEITADOS                  PIC 9(07) VALUE ZEROS.
+
+       01 WS-CAMPO-NUMERICO                  PIC X(01) VALUE 'S'.
+           88 WS-TODOS-CAMPOS-NUMERICOS          VALUE 'S'.
+           88 WS-HA-CAMPO-NAO-NUMERICO           VALUE 'N'.
+
+       01 WS-ERRO-CHECK                      PIC X(20).
+       01 WS-ERRO-VALOR-1                    PIC S9(06)V99.
+       01 WS-ERRO-VALOR-2                    PIC S9(06)V99.
+       01 WS-ERRO-REASON                     PIC 9(02).
+
+       01 WS-VE-RESULTADO                    PIC X(01).
+           88 WS-VE-EDITS-OK                     VALUE 'S'.
+           88 WS-VE-EDITS-FALHOU                 VALUE 'N'.
+       01 WS-VE-CHECK-FALHA                  PIC X(20).
+       01 WS-VE-REASON-CODE                  PIC 9(02).
+
+       01 WS-LINHA-EXCECAO.
+           03 FILLER                PIC X(09) VALUE 'REGISTRO '.
+           03 WS-LE-CHAVE            PIC 9(07).
+           03 FILLER                PIC X(09) VALUE ' FALHOU: '.
+           03 WS-LE-CHECK            PIC X(20).
+           03 FILLER                PIC X(08) VALUE ' LINHA: '.
+           03 WS-LE-LINHA            PIC 9.
+           03 FILLER                PIC X(09) VALUE ' CODIGO: '.
+           03 WS-LE-CODIGO           PIC 9.
+           03 FILLER                PIC X(08) VALUE ' CAMPO: '.
+           03 WS-LE-CAMPO            PIC 99.
+           03 FILLER                PIC X(07) VALUE ' DADO: '.
+           03 WS-LE-DADO             PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA
+           PERFORM P200-LE-CHECKPOINT
+           PERFORM P300-VALIDA-LOTE
+           PERFORM P400-GRAVA-CHECKPOINT
+           PERFORM P900-FIM
+
+           .
+       P000-ERRO.
+      *    Grava a rejeicao no log de erro (req 036) e na linha de
+      *    excecao do relatorio (req 039), mas NAO interrompe o lote -
+      *    o proximo registro continua sendo lido e validado. O codigo
+      *    de retorno do job so e marcado como diferente de zero no
+      *    final, em P900-FIM, se alguma rejeicao ocorreu.
+           ADD 1 TO WS-QTD-REJEITADOS
+
+           OPEN EXTEND FD-ERROLOG
+           MOVE WS-FS-ERROLOG TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               OPEN OUTPUT FD-ERROLOG
+               CLOSE FD-ERROLOG
+               OPEN EXTEND FD-ERROLOG
+           END-IF
+           MOVE WS-ERRO-CHECK        TO EL-CHECK-FALHA
+           MOVE WS-ERRO-VALOR-1      TO EL-VALOR-1
+           MOVE WS-ERRO-VALOR-2      TO EL-VALOR-2
+           MOVE WS-ERRO-REASON       TO EL-REASON-CODE
+           ACCEPT EL-DATA-OCORRENCIA FROM DATE YYYYMMDD
+           ACCEPT EL-HORA-OCORRENCIA FROM TIME
+           WRITE FD-ERROLOG-REC
+           CLOSE FD-ERROLOG
+
+           MOVE IV-CHAVE        TO WS-LE-CHAVE
+           MOVE WS-ERRO-CHECK   TO WS-LE-CHECK
+           MOVE IV-LINHA        TO WS-LE-LINHA
+           MOVE IV-CODIGO       TO WS-LE-CODIGO
+           MOVE IV-CAMPO        TO WS-LE-CAMPO
+           MOVE IV-DADO         TO WS-LE-DADO
+           WRITE FD-EXCEPRPT-REG FROM WS-LINHA-EXCECAO
+           .
+
+       P100-INICIALIZA.
+
+           INITIALISE WS-VARIAVEIS
+           OPEN OUTPUT FD-EXCEPRPT
+           .
+
+       P200-LE-CHECKPOINT.
+      *    Retoma de onde o ultimo job parou: se ja existe um
+      *    checkpoint deste programa, os registros com chave ate
+      *    CK-ULTIMA-CHAVE-OK ja foram processados e sao pulados.
+           OPEN INPUT FD-CKPOINT
+           MOVE WS-FS-CKPOINT TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               OPEN OUTPUT FD-CKPOINT
+               CLOSE FD-CKPOINT
+               OPEN INPUT FD-CKPOINT
+           END-IF
+
+           MOVE WS-JOB-NOME TO CK-PROGRAMA
+           READ FD-CKPOINT
+               INVALID KEY
+                   MOVE ZEROS TO WS-ULTIMA-CHAVE-OK
+               NOT INVALID KEY
+                   SET WS-HA-CKPOINT-ANTERIOR TO TRUE
+                   MOVE CK-ULTIMA-CHAVE-OK TO WS-ULTIMA-CHAVE-OK
+                   MOVE CK-QTD-PROCESSADOS TO WS-QTD-PROCESSADOS
+                   MOVE CK-QTD-OK          TO WS-QTD-OK
+                   MOVE CK-QTD-REJEITADOS  TO WS-QTD-REJEITADOS
+                   DISPLAY 'RETOMANDO APOS REGISTRO: '
+                           WS-ULTIMA-CHAVE-OK
+           END-READ
+           CLOSE FD-CKPOINT
+           .
+
+       P300-VALIDA-LOTE.
+           OPEN INPUT FD-VALIDACAO
+           MOVE WS-FS-VALIDACAO TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               DISPLAY 'IFVALID.DAT NAO EXISTE - NADA A VALIDAR.'
+           ELSE
+               PERFORM UNTIL WS-EOF-VALIDACAO
+                   READ FD-VALIDACAO
+                       AT END
+                           SET WS-EOF-VALIDACAO TO TRUE
+                       NOT AT END
+                           IF IV-CHAVE > WS-ULTIMA-CHAVE-OK
+                               PERFORM P500-CALC
+                               MOVE IV-CHAVE TO WS-ULTIMA-CHAVE-OK
+                               IF FUNCTION MOD(WS-QTD-PROCESSADOS,
+                                       WS-INTERVALO-CKPOINT) = 0
+                                   PERFORM P400-GRAVA-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FD-VALIDACAO
+           END-IF
+           CLOSE FD-EXCEPRPT
+           .
+
+       P400-GRAVA-CHECKPOINT.
+           OPEN I-O FD-CKPOINT
+           MOVE WS-FS-CKPOINT TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               OPEN OUTPUT FD-CKPOINT
+           END-IF
+
+           MOVE WS-JOB-NOME           TO CK-PROGRAMA
+           MOVE WS-ULTIMA-CHAVE-OK    TO CK-ULTIMA-CHAVE-OK
+           MOVE WS-QTD-PROCESSADOS    TO CK-QTD-PROCESSADOS
+           MOVE WS-QTD-OK             TO CK-QTD-OK
+           MOVE WS-QTD-REJEITADOS     TO CK-QTD-REJEITADOS
+
+           REWRITE FD-CKPOINT-REC
+               INVALID KEY
+                   WRITE FD-CKPOINT-REC
+           END-REWRITE
+
+           CLOSE FD-CKPOINT
+           .
+
+       P500-CALC.
+      *    Aplica o IS NUMERIC a todo campo lido do registro antes de
+      *    confiar nele na cadeia de edits, do mesmo jeito que o
+      *    pedido quer em qualquer campo numerico aceito pelo sistema.
+           ADD 1 TO WS-QTD-PROCESSADOS
+           SET WS-TODOS-CAMPOS-NUMERICOS TO TRUE
+           IF IV-LINHA NOT NUMERIC OR IV-CODIGO NOT NUMERIC
+              OR IV-CAMPO NOT NUMERIC OR IV-DADO NOT NUMERIC
+              OR IV-NUM-2 NOT NUMERIC
+               SET WS-HA-CAMPO-NAO-NUMERICO TO TRUE
+           END-IF
+
+           IF WS-HA-CAMPO-NAO-NUMERICO
+               MOVE 'CAMPO-NAO-NUMERICO' TO WS-ERRO-CHECK
+               MOVE ZEROS                TO WS-ERRO-VALOR-1
+               MOVE ZEROS                TO WS-ERRO-VALOR-2
+               MOVE 20                   TO WS-ERRO-REASON
+               PERFORM P000-ERRO
+           ELSE
+               CALL 'VALIDAEDIT' USING IV-LINHA IV-CODIGO IV-CAMPO
+                                        IV-DADO IV-NUM-2
+                                        WS-VE-RESULTADO
+                                        WS-VE-CHECK-FALHA
+                                        WS-VE-REASON-CODE
+               IF WS-VE-EDITS-FALHOU
+                   MOVE WS-VE-CHECK-FALHA  TO WS-ERRO-CHECK
+                   MOVE IV-LINHA           TO WS-ERRO-VALOR-1
+                   MOVE IV-CODIGO          TO WS-ERRO-VALOR-2
+                   MOVE WS-VE-REASON-CODE  TO WS-ERRO-REASON
+                   PERFORM P000-ERRO
+               ELSE
+                   ADD 1 TO WS-QTD-OK
+               END-IF
+           END-IF
+           .
+
+       P900-FIM.
+           DISPLAY 'REGISTROS PROCESSADOS...: ' WS-QTD-PROCESSADOS
+           DISPLAY 'REGISTROS OK............: ' WS-QTD-OK
+           DISPLAY 'REGISTROS REJEITADOS....: ' WS-QTD-REJEITADOS
+
+           IF WS-QTD-REJEITADOS > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+            STOP RUN.
+       END PROGRAM YOUR-PROGRAM-NAME.
