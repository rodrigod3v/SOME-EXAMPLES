@@ -5,63 +5,197 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EVALUATE2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-STATUSCAT      ASSIGN TO "STATUSCAT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-STATUS-COD
+               FILE STATUS IS WS-FS-STATUSCAT.
+
+           SELECT FD-EVALCLAS       ASSIGN TO "EVALCLAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EVALCLAS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FD-STATUSCAT.
+       01  FD-STATUSCAT-REC.
+           COPY STATCATREC.
+
+       FD  FD-EVALCLAS.
+       01  FD-EVALCLAS-REC.
+           COPY EVALCLASREC.
+
        WORKING-STORAGE SECTION.
        01 WS-VARIAVEIS.
            03 WS-MES                                   PIC 99.
+               88 WS-MES-VALIDO                   VALUE 1 THRU 12.
            03 WS-STATUS                                PIC 99.
            03 WS-DIA                                   PIC 99.
+               88 WS-DIA-VALIDO                    VALUE 1 THRU 3.
+
+       01 WS-JOB-NOME                PIC X(08) VALUE 'EVALUATE'.
+       01 WS-DIA-SEMANA-JOB          PIC X(20).
+       01 WS-DIA-SEMANA-NUM          PIC 9.
+
+       01 WS-FS-STATUSCAT            PIC X(02) VALUE '00'.
+       01 WS-STATUS-VALIDO           PIC X(01) VALUE 'N'.
+           88 WS-STATUS-E-VALIDO             VALUE 'S'.
+           88 WS-STATUS-E-INVALIDO           VALUE 'N'.
+
+       01 WS-FS-EVALCLAS             PIC X(02) VALUE '00'.
+       COPY FSTATUSPARM.
+
+       01 WS-MODO-EXECUCAO           PIC X(08) VALUE SPACES.
+           88 WS-MODO-LOTE                   VALUE 'LOTE'.
+
+       01 WS-DATA-SISTEMA.
+           03 WS-DS-AA                PIC 9(04).
+           03 WS-DS-MM                PIC 9(02).
+           03 WS-DS-DD                PIC 9(02).
+
+       COPY MESNOME.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            INITIALISE WS-VARIAVEIS
 
-           DISPLAY 'INFORME UM NUMERO DE MES: '
-           ACCEPT WS-MES
+           ACCEPT WS-DIA-SEMANA-JOB FROM DAY-OF-WEEK
+           MOVE WS-DIA-SEMANA-JOB(1:1) TO WS-DIA-SEMANA-NUM
+           CALL 'RUNCTL' USING WS-JOB-NOME WS-DIA-SEMANA-NUM 'I'
 
-           DISPLAY 'INFORME UM NUMERO DE STATUS: '
-           ACCEPT WS-STATUS
+      *    Quando chamado pelo JOBNOTURNO (execucao noturna, sem
+      *    operador no terminal), a variavel de ambiente
+      *    EVALUATE2-MODO vem com 'LOTE' e o programa grava uma
+      *    classificacao pendente de revisao em vez de travar nos
+      *    ACCEPTs esperando entrada que nunca chega.
+           MOVE SPACES TO WS-MODO-EXECUCAO
+           ACCEPT WS-MODO-EXECUCAO FROM ENVIRONMENT 'EVALUATE2-MODO'
 
-           DISPLAY 'INFORME O DIA 1 - 3 : '
-           ACCEPT WS-DIA
+           IF WS-MODO-LOTE
+               PERFORM CLASSIFICACAO-LOTE
+           ELSE
+               DISPLAY 'INFORME UM NUMERO DE MES: '
+               PERFORM WITH TEST AFTER UNTIL WS-MES IS NUMERIC
+                       AND WS-MES-VALIDO
+                   ACCEPT WS-MES
+                   IF WS-MES NOT NUMERIC OR NOT WS-MES-VALIDO
+                       DISPLAY 'MES INVALIDO. DIGITE NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+               DISPLAY WS-TAB-MES-NOME(WS-MES)
 
+               PERFORM ABRE-STATUSCAT
+               DISPLAY 'INFORME UM NUMERO DE STATUS: '
+               PERFORM WITH TEST AFTER UNTIL WS-STATUS-E-VALIDO
+                   ACCEPT WS-STATUS
+                   IF WS-STATUS NOT NUMERIC
+                       SET WS-STATUS-E-INVALIDO TO TRUE
+                       DISPLAY 'STATUS INVALIDO. DIGITE NOVAMENTE : '
+                   ELSE
+                       MOVE WS-STATUS TO FD-STATUS-COD
+                       READ FD-STATUSCAT
+                           INVALID KEY
+                               SET WS-STATUS-E-INVALIDO TO TRUE
+                               DISPLAY 'STATUS INVALIDO. NOVAMENTE : '
+                           NOT INVALID KEY
+                               SET WS-STATUS-E-VALIDO TO TRUE
+                       END-READ
+                   END-IF
+               END-PERFORM
+               DISPLAY FD-STATUS-DESC
+               CLOSE FD-STATUSCAT
 
-           EVALUATE WS-MES
-               WHEN 01
-               DISPLAY 'JANEIRO'
-                              WHEN 02
-               DISPLAY 'FEVEREIRO'
-                              WHEN 03
-               DISPLAY 'MARCO'
-                              WHEN 04
-               DISPLAY 'MES INVALIDO'
+               DISPLAY 'INFORME O DIA 1 - 3 : '
+               PERFORM WITH TEST AFTER UNTIL WS-DIA IS NUMERIC
+                       AND WS-DIA-VALIDO
+                   ACCEPT WS-DIA
+                   IF WS-DIA NOT NUMERIC OR NOT WS-DIA-VALIDO
+                       DISPLAY 'DATA INVALIDA. DIGITE NOVAMENTE : '
+                   END-IF
+               END-PERFORM
+               EVALUATE WS-DIA
+                   WHEN 1
+                       DISPLAY 'DIA 1'
+                   WHEN 2
+                       DISPLAY 'DIA 2'
+                   WHEN 3
+                       DISPLAY 'DIA 3'
                END-EVALUATE
+           END-IF
+
+           PERFORM GRAVA-CLASSIFICACAO
+
+           CALL 'RUNCTL' USING WS-JOB-NOME WS-DIA-SEMANA-NUM 'C'
+           GOBACK.
+
+       CLASSIFICACAO-LOTE.
+      *    Nao ha operador para informar mes/status/dia; deriva o mes
+      *    da data do sistema, fixa o dia em 1 e grava status ZERO
+      *    (fora da faixa de STATUSCAT.DAT) para sinalizar que esta
+      *    classificacao ainda precisa de revisao manual, em vez de
+      *    adivinhar um status que ninguem informou.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DS-MM TO WS-MES
+           MOVE ZEROS    TO WS-STATUS
+           MOVE 1        TO WS-DIA
+           DISPLAY 'EXECUCAO EM LOTE: STATUS PENDENTE DE CLASSIFICACAO '
+                   'MANUAL.'
+           .
+
+       GRAVA-CLASSIFICACAO.
+      *    Registra a classificacao desta execucao (mes/status/dia) como
+      *    uma transacao em EVALCLAS.DAT, para alimentar um relatorio
+      *    posterior em vez de ficar so na tela.
+           OPEN EXTEND FD-EVALCLAS
+           MOVE WS-FS-EVALCLAS TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               OPEN OUTPUT FD-EVALCLAS
+               CLOSE FD-EVALCLAS
+               OPEN EXTEND FD-EVALCLAS
+           END-IF
+
+           MOVE WS-MES              TO EC-MES
+           MOVE WS-STATUS           TO EC-STATUS
+           MOVE WS-DIA              TO EC-DIA
+           ACCEPT EC-DATA-EXECUCAO  FROM DATE YYYYMMDD
+           ACCEPT EC-HORA-EXECUCAO  FROM TIME
+
+           WRITE FD-EVALCLAS-REC
+
+           CLOSE FD-EVALCLAS
+           .
+
+       ABRE-STATUSCAT.
+      *    Cria e semeia o arquivo na primeira execucao, com as 3
+      *    categorias ja existentes, para o comportamento atual nao
+      *    mudar; dai em diante o back office pode incluir/alterar
+      *    categorias no arquivo sem precisar recompilar o programa.
+           OPEN INPUT FD-STATUSCAT
+           MOVE WS-FS-STATUSCAT TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               PERFORM SEMEIA-STATUSCAT
+               OPEN INPUT FD-STATUSCAT
+           END-IF
+           .
+
+       SEMEIA-STATUSCAT.
+           OPEN OUTPUT FD-STATUSCAT
+           MOVE 1         TO FD-STATUS-COD
+           MOVE 'HOMEM'   TO FD-STATUS-DESC
+           WRITE FD-STATUSCAT-REC
+           MOVE 2         TO FD-STATUS-COD
+           MOVE 'MULHER'  TO FD-STATUS-DESC
+           WRITE FD-STATUSCAT-REC
+           MOVE 3         TO FD-STATUS-COD
+           MOVE 'OUTRO'   TO FD-STATUS-DESC
+           WRITE FD-STATUSCAT-REC
+           CLOSE FD-STATUSCAT
+           .
 
-           EVALUATE WS-STATUS
-           WHEN 1
-           DISPLAY 'HOMEM'
-                      WHEN 2
-           DISPLAY 'MULHER'
-                      WHEN 3
-           DISPLAY 'OUTRO'
-                      WHEN 4
-           DISPLAY 'STATUS INVALIDO.'
-
-           END-EVALUATE
-
-                      EVALUATE WS-DIA
-           WHEN 1
-           DISPLAY 'DIA 1'
-                      WHEN 2
-           DISPLAY 'DIA 2'
-                      WHEN 3
-           DISPLAY 'DIA 3'
-                      WHEN 4
-           DISPLAY 'DATA INVALIDA.'
-
-           END-EVALUATE
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM EVALUATE2.
