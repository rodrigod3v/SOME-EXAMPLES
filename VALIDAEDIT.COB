@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: CADEIA DE EDITS DE CAMPO REUTILIZAVEL, EXTRAIDA DO
+      *          P500-CALC DE IFELSEORELSE: LINHA MAIOR QUE 30, CODIGO
+      *          DIFERENTE DE 2, CAMPO MENOR QUE DADO, NUM-2 NAO
+      *          NUMERICO. QUALQUER PROGRAMA DE ENTRADA DE DADOS (EX.:
+      *          CADASTRO-PF, FINAN2) PODE CHAMAR ESTE MODULO EM VEZ DE
+      *          REIMPLEMENTAR OS MESMOS TESTES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDAEDIT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+         COPY EDITPARM.
+
+       PROCEDURE DIVISION USING VE-LINHA VE-CODIGO VE-CAMPO VE-DADO
+                                 VE-NUM-2 VE-RESULTADO VE-CHECK-FALHA
+                                 VE-REASON-CODE.
+       MAIN-PROCEDURE.
+           SET VE-EDITS-OK TO TRUE
+           MOVE SPACES TO VE-CHECK-FALHA
+           MOVE ZEROS TO VE-REASON-CODE
+
+           PERFORM VALIDA-LINHA
+           IF VE-EDITS-OK
+               PERFORM VALIDA-CODIGO
+           END-IF
+           IF VE-EDITS-OK
+               PERFORM VALIDA-CAMPO
+           END-IF
+           IF VE-EDITS-OK
+               PERFORM VALIDA-NUM2
+           END-IF
+
+           GOBACK.
+
+       VALIDA-LINHA.
+           IF VE-LINHA GREATER 30
+               SET VE-EDITS-FALHOU TO TRUE
+               MOVE 'LINHA'        TO VE-CHECK-FALHA
+               MOVE 01             TO VE-REASON-CODE
+           END-IF
+           .
+
+       VALIDA-CODIGO.
+           IF VE-CODIGO NOT = 2
+               SET VE-EDITS-FALHOU TO TRUE
+               MOVE 'CODIGO'       TO VE-CHECK-FALHA
+               MOVE 02             TO VE-REASON-CODE
+           END-IF
+           .
+
+       VALIDA-CAMPO.
+           IF VE-CAMPO LESS VE-DADO
+               SET VE-EDITS-FALHOU TO TRUE
+               MOVE 'CAMPO'        TO VE-CHECK-FALHA
+               MOVE 03             TO VE-REASON-CODE
+           END-IF
+           .
+
+       VALIDA-NUM2.
+           IF VE-NUM-2 NOT NUMERIC
+               SET VE-EDITS-FALHOU TO TRUE
+               MOVE 'NUM-2'        TO VE-CHECK-FALHA
+               MOVE 04             TO VE-REASON-CODE
+           END-IF
+           .
+
+       END PROGRAM VALIDAEDIT.
