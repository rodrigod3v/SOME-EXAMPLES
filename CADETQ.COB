@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:
+      * Purpose: RELATORIO DE ETIQUETAS DE ENDERECAMENTO A PARTIR DO
+      *          CADASTRO-PF (CADPF.DAT), uma etiqueta por cliente,
+      *          para envio de extratos/correspondencia.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADETQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CADASTRO       ASSIGN TO "CADPF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CAD-COD-CLIENTE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT FD-ETIQUETA       ASSIGN TO "CADETQ.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ETIQUETA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CADASTRO.
+       01  FD-CADASTRO-REC.
+           COPY CADPFREC.
+
+       FD  FD-ETIQUETA.
+       01  FD-LINHA-ETIQUETA                  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+         01 WS-FS-CADASTRO           PIC X(02) VALUE '00'.
+         01 WS-FS-ETIQUETA           PIC X(02) VALUE '00'.
+         COPY FSTATUSPARM.
+
+         01 WS-FIM-CADASTRO          PIC X(01) VALUE 'N'.
+             88 WS-EOF-CADASTRO              VALUE 'S'.
+
+         01 WS-QTD-ETIQUETAS         PIC 9(05) VALUE ZEROS.
+
+         COPY NOMEFMTPARM.
+
+         01 WS-LINHA-NOME.
+             03 WS-LE-NOME                   PIC X(41).
+
+         01 WS-LINHA-ENDERECO.
+             03 WS-LE-RUA                    PIC X(15).
+             03 FILLER                       PIC X(02) VALUE ', '.
+             03 WS-LE-BAIRRO                 PIC X(15).
+
+         01 WS-LINHA-CIDADE.
+             03 WS-LE-CIDADE                 PIC X(15).
+             03 FILLER                       PIC X(01) VALUE '/'.
+             03 WS-LE-UF                     PIC X(02).
+             03 FILLER                       PIC X(03) VALUE '   '.
+             03 WS-LE-CEP-1                  PIC X(05).
+             03 FILLER                       PIC X(01) VALUE '-'.
+             03 WS-LE-CEP-2                  PIC X(03).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FD-CADASTRO
+           OPEN OUTPUT FD-ETIQUETA
+
+           MOVE WS-FS-CADASTRO TO FS-CODIGO
+           CALL 'FSTATUS' USING FS-CODIGO FS-CATEGORIA FS-MENSAGEM
+           IF FS-ARQUIVO-NAO-EXISTE
+               DISPLAY 'CADPF.DAT NAO EXISTE - NENHUMA ETIQUETA GERADA.'
+               SET WS-EOF-CADASTRO TO TRUE
+           END-IF
+
+           PERFORM UNTIL WS-EOF-CADASTRO
+               READ FD-CADASTRO NEXT RECORD
+                   AT END
+                       SET WS-EOF-CADASTRO TO TRUE
+                   NOT AT END
+                       PERFORM EMITE-ETIQUETA
+               END-READ
+           END-PERFORM
+
+           CLOSE FD-CADASTRO
+           CLOSE FD-ETIQUETA
+           DISPLAY 'TOTAL DE ETIQUETAS EMITIDAS: ' WS-QTD-ETIQUETAS
+           STOP RUN.
+
+       EMITE-ETIQUETA.
+      *    Formata nome (PF usa primeiro+ultimo nome, PJ usa razao
+      *    social) e o bloco de endereco em tres linhas de etiqueta,
+      *    seguidas de uma linha em branco separando a proxima.
+           IF FD-PESSOA-JURIDICA
+               MOVE FD-RAZAO-SOCIAL TO WS-LE-NOME
+           ELSE
+               MOVE FD-PRIMEIRO-NOME TO NF-PRIMEIRO-NOME
+               MOVE FD-ULTIMO-NOME   TO NF-ULTIMO-NOME
+               CALL 'NOMEFMT' USING NF-PRIMEIRO-NOME NF-ULTIMO-NOME
+                                     NF-NOME-COMPLETO
+               MOVE NF-NOME-COMPLETO TO WS-LE-NOME
+           END-IF
+           WRITE FD-LINHA-ETIQUETA FROM WS-LINHA-NOME
+
+           MOVE FD-RUA    TO WS-LE-RUA
+           MOVE FD-BAIRRO TO WS-LE-BAIRRO
+           WRITE FD-LINHA-ETIQUETA FROM WS-LINHA-ENDERECO
+
+           MOVE FD-CIDADE TO WS-LE-CIDADE
+           MOVE FD-UF     TO WS-LE-UF
+           MOVE FD-CEP-1  TO WS-LE-CEP-1
+           MOVE FD-CEP-2  TO WS-LE-CEP-2
+           WRITE FD-LINHA-ETIQUETA FROM WS-LINHA-CIDADE
+
+           MOVE SPACES TO FD-LINHA-ETIQUETA
+           WRITE FD-LINHA-ETIQUETA
+
+           ADD 1 TO WS-QTD-ETIQUETAS
+           .
+
+       END PROGRAM CADETQ.
